@@ -6,8 +6,31 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+      *> MENUOPT.DAT holds the WS-EVAL menu options as data instead of
+      *> as hardcoded WHEN branches, so a new option is added by
+      *> updating the file, not by editing and recompiling this program.
+           SELECT MENUOPT ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-STATUS.
+
        DATA DIVISION.
+
        FILE SECTION.
+
+       FD  MENUOPT
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "MENUOPT.DAT".
+       01  REG-OPCAO.
+           03 OPC-CODIGO     PIC 9(02).
+           03 OPC-DESCRICAO  PIC X(20).
+
        WORKING-STORAGE SECTION.
 
        01  WS-VAR1 PIC 9(02).
@@ -16,6 +39,38 @@
        01  ITEM-TABELA PIC X(20).
        01  TABELA  PIC X(20) OCCURS 3 TIMES.
 
+       01  WS-STATUS PIC 9(02) VALUE ZEROS.
+       01  WS-OPERACAO PIC X(40).
+
+       01  WS-FIM-OPCOES PIC X(01).
+           88 FIM-OPCOES     VALUE "S".
+           88 NAO-FIM-OPCOES VALUE "N".
+
+      *> Table-driven replacement for the old 3-WHEN EVALUATE: loaded
+      *> from MENUOPT.DAT at start-up (or seeded with the original three
+      *> options the first time the program runs without one) and
+      *> probed with SEARCH ALL instead of a fixed WHEN list.
+       77  CONST-MAX-OPCOES PIC 9(02) VALUE 20.
+       01  WS-TOTAL-OPCOES  PIC 9(02) VALUE ZEROS.
+       01  TABELA-OPCOES.
+           03 OPCAO-OCORRENCIA OCCURS 1 TO 20 TIMES
+               DEPENDING ON WS-TOTAL-OPCOES
+               ASCENDING KEY IS TAB-CODIGO
+               INDEXED BY WS-OPCAO-IDX.
+              05 TAB-CODIGO    PIC 9(02).
+              05 TAB-DESCRICAO PIC X(20).
+
+      *> Support fields for ORDENAR-TABELA-OPCOES - MENUOPT.DAT can be
+      *> appended to in any order (that is the whole point of the
+      *> "create it if missing" file), but SEARCH ALL's binary search
+      *> needs TABELA-OPCOES itself to stay in ascending TAB-CODIGO
+      *> order regardless of what order the file was read in.
+       01  WS-SORT-I    PIC 9(02).
+       01  WS-SORT-J    PIC 9(02).
+       01  OPCAO-TEMP.
+           03 TEMP-CODIGO    PIC 9(02).
+           03 TEMP-DESCRICAO PIC X(20).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
@@ -31,17 +86,15 @@
              DISPLAY WS-VAR1 " EH MENOR OU IGUAL A " WS-VAR2
            END-IF.
 
+           PERFORM CARREGAR-TABELA-OPCOES.
+
            MOVE 3 TO WS-EVAL.
-           EVALUATE WS-EVAL
-           WHEN 1
-               DISPLAY "OPCAO 1"
-           WHEN 2
-               DISPLAY "OPCAO 2"
-           WHEN 3
-               DISPLAY "OPCAO 3"
-           WHEN OTHER
-               DISPLAY "OPCAO INVALIDA"
-           END-EVALUATE.
+           SEARCH ALL OPCAO-OCORRENCIA
+               AT END
+                   DISPLAY "OPCAO INVALIDA"
+               WHEN TAB-CODIGO(WS-OPCAO-IDX) = WS-EVAL
+                   DISPLAY "OPCAO " TAB-DESCRICAO(WS-OPCAO-IDX)
+           END-SEARCH.
 
            *> loops
            *> esse java nao tem
@@ -112,4 +165,134 @@
            END-PERFORM.
 
            STOP RUN.
+
+      *> ----------------------------------------------------------------
+      *> CARREGAR-TABELA-OPCOES loads TABELA-OPCOES from MENUOPT.DAT, or
+      *> seeds MENUOPT.DAT with the original three options if the file
+      *> does not exist yet - the same "create it if missing" pattern
+      *> exemplo05_arquivos uses for CADCTL.DAT.
+      *> ----------------------------------------------------------------
+       CARREGAR-TABELA-OPCOES.
+
+           OPEN INPUT MENUOPT.
+           IF WS-STATUS = 35
+               PERFORM CRIAR-TABELA-OPCOES-PADRAO
+           ELSE
+               MOVE "ABERTURA DE MENUOPT (INPUT)" TO WS-OPERACAO
+               PERFORM VERIFICAR-STATUS
+               MOVE ZEROS TO WS-TOTAL-OPCOES
+               SET NAO-FIM-OPCOES TO TRUE
+               PERFORM LER-PROXIMA-OPCAO UNTIL FIM-OPCOES
+               CLOSE MENUOPT
+               MOVE "FECHAMENTO DE MENUOPT" TO WS-OPERACAO
+               PERFORM VERIFICAR-STATUS
+               PERFORM ORDENAR-TABELA-OPCOES
+           END-IF.
+
+       LER-PROXIMA-OPCAO.
+
+           READ MENUOPT
+               AT END
+                   SET FIM-OPCOES TO TRUE
+               NOT AT END
+                   IF WS-TOTAL-OPCOES < CONST-MAX-OPCOES
+                       ADD 1 TO WS-TOTAL-OPCOES
+                       MOVE OPC-CODIGO    TO TAB-CODIGO(WS-TOTAL-OPCOES)
+                       MOVE OPC-DESCRICAO
+                           TO TAB-DESCRICAO(WS-TOTAL-OPCOES)
+                   END-IF
+           END-READ.
+
+      *> ----------------------------------------------------------------
+      *> ORDENAR-TABELA-OPCOES is a simple ascending bubble sort on
+      *> TAB-CODIGO, run once after MENUOPT.DAT has been read into
+      *> TABELA-OPCOES - the file itself can be appended to in any
+      *> order, but SEARCH ALL requires the table it searches to be in
+      *> ascending key order.
+      *> ----------------------------------------------------------------
+       ORDENAR-TABELA-OPCOES.
+
+           IF WS-TOTAL-OPCOES > 1
+               MOVE 1 TO WS-SORT-I
+               PERFORM ORDENAR-PASSADA-EXTERNA
+                   VARYING WS-SORT-I FROM 1 BY 1
+                   UNTIL WS-SORT-I >= WS-TOTAL-OPCOES
+           END-IF.
+
+       ORDENAR-PASSADA-EXTERNA.
+
+           PERFORM ORDENAR-PASSADA-INTERNA
+               VARYING WS-SORT-J FROM 1 BY 1
+               UNTIL WS-SORT-J > WS-TOTAL-OPCOES - WS-SORT-I.
+
+       ORDENAR-PASSADA-INTERNA.
+
+           IF TAB-CODIGO(WS-SORT-J) > TAB-CODIGO(WS-SORT-J + 1)
+               MOVE TAB-CODIGO(WS-SORT-J)    TO TEMP-CODIGO
+               MOVE TAB-DESCRICAO(WS-SORT-J) TO TEMP-DESCRICAO
+               MOVE TAB-CODIGO(WS-SORT-J + 1)
+                   TO TAB-CODIGO(WS-SORT-J)
+               MOVE TAB-DESCRICAO(WS-SORT-J + 1)
+                   TO TAB-DESCRICAO(WS-SORT-J)
+               MOVE TEMP-CODIGO
+                   TO TAB-CODIGO(WS-SORT-J + 1)
+               MOVE TEMP-DESCRICAO
+                   TO TAB-DESCRICAO(WS-SORT-J + 1)
+           END-IF.
+
+      *> ----------------------------------------------------------------
+      *> CRIAR-TABELA-OPCOES-PADRAO builds the table in memory with the
+      *> three options this program used to hardcode, then writes them
+      *> out to MENUOPT.DAT so the next run (and operations staff adding
+      *> a fourth option) has a real file to edit.
+      *> ----------------------------------------------------------------
+       CRIAR-TABELA-OPCOES-PADRAO.
+
+           MOVE 3 TO WS-TOTAL-OPCOES.
+           MOVE 1 TO TAB-CODIGO(1).
+           MOVE "OPCAO 1" TO TAB-DESCRICAO(1).
+           MOVE 2 TO TAB-CODIGO(2).
+           MOVE "OPCAO 2" TO TAB-DESCRICAO(2).
+           MOVE 3 TO TAB-CODIGO(3).
+           MOVE "OPCAO 3" TO TAB-DESCRICAO(3).
+
+           PERFORM GRAVAR-TABELA-OPCOES-PADRAO.
+
+       GRAVAR-TABELA-OPCOES-PADRAO.
+
+           OPEN OUTPUT MENUOPT.
+           MOVE "ABERTURA DE MENUOPT (OUTPUT INICIAL)" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           PERFORM GRAVAR-UMA-OPCAO VARYING WS-OPCAO-IDX FROM 1 BY 1
+               UNTIL WS-OPCAO-IDX > WS-TOTAL-OPCOES.
+
+           CLOSE MENUOPT.
+           MOVE "FECHAMENTO DE MENUOPT (INICIAL)" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+       GRAVAR-UMA-OPCAO.
+
+           MOVE TAB-CODIGO(WS-OPCAO-IDX)    TO OPC-CODIGO.
+           MOVE TAB-DESCRICAO(WS-OPCAO-IDX) TO OPC-DESCRICAO.
+           WRITE REG-OPCAO.
+           MOVE "GRAVACAO DE REG-OPCAO (SEED)" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+      *> ----------------------------------------------------------------
+      *> VERIFICAR-STATUS aborts the run on any I/O failure against
+      *> MENUOPT beyond the single "file not found" case CARREGAR-
+      *> TABELA-OPCOES already handles on its own - the same FILE
+      *> STATUS discipline exemplo05_arquivos and the CADALU
+      *> subprograms apply to their own files.
+      *> ----------------------------------------------------------------
+       VERIFICAR-STATUS.
+
+           IF WS-STATUS NOT = 00
+               DISPLAY "ERRO DE E/S EM " WS-OPERACAO
+               DISPLAY "FILE STATUS: " WS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
        END PROGRAM YOUR-PROGRAM-NAME.
