@@ -5,6 +5,8 @@
        WORKING-STORAGE SECTION.
 
        01  WS-NOME PIC X(45).
+       01  WS-NOME-VALIDO PIC X(01).
+           88 WS-NOME-OK VALUE "S".
        01  WS-DATA.
            03 ANO PIC 9(04).
            03 MES PIC 9(02).
@@ -18,8 +20,7 @@
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-           DISPLAY "Digite seu nome: ".
-           ACCEPT WS-NOME.
+           PERFORM SOLICITAR-NOME-VALIDO.
            DISPLAY "Bem vindo, " WS-NOME.
 
            ACCEPT WS-DATA FROM DATE YYYYMMDD.
@@ -29,4 +30,21 @@
            DISPLAY "A hora atual eh " HH ':' MM ":" SS "-" CC.
 
            STOP RUN.
+
+      *> SOLICITAR-NOME-VALIDO re-prompts until CADVNOME accepts the
+      *> typed name, so blank/all-space input or stray control
+      *> characters never reach WS-NOME.
+       SOLICITAR-NOME-VALIDO.
+
+           PERFORM LER-NOME WITH TEST AFTER UNTIL WS-NOME-OK.
+
+       LER-NOME.
+
+           DISPLAY "Digite seu nome: ".
+           ACCEPT WS-NOME.
+           CALL "CADVNOME" USING WS-NOME WS-NOME-VALIDO.
+           IF NOT WS-NOME-OK
+               DISPLAY "NOME INVALIDO - DIGITE NOVAMENTE"
+           END-IF.
+
        END PROGRAM YOUR-PROGRAM-NAME.
