@@ -0,0 +1,406 @@
+      *> ----------------------------------------------------------------
+      *> CADADD is the "add student" action behind CADMENU's option 1.
+      *> It opens CADALU/CADCTL/CADEXC/CADAUD on its own, prompts for the
+      *> new student's data, validates the name through CADVNOME, and
+      *> writes the record the same way exemplo05_arquivos' GRAVAR-ALUNO
+      *> does - duplicate names are rejected and logged instead of
+      *> enrolling a second record under a new matricula.
+      *> ----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADADD.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT CADALU ASSIGN TO DISK
+               ORGANIZATION     IS INDEXED
+               ACCESS MODE      IS DYNAMIC
+               RECORD KEY       IS KEY-ALU
+               ALTERNATE KEY    IS NOME-ALU WITH DUPLICATES
+               FILE STATUS      IS WS-STATUS.
+
+           SELECT CADCTL ASSIGN TO DISK
+               ORGANIZATION     IS INDEXED
+               ACCESS MODE      IS DYNAMIC
+               RECORD KEY       IS CTL-CHAVE
+               FILE STATUS      IS WS-STATUS.
+
+           SELECT CADEXC ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-STATUS.
+
+           SELECT CADAUD ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  CADALU
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "CADALU.DAT".
+           COPY CADREG.
+
+       FD  CADCTL
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "CADCTL.DAT".
+           COPY CADCTLR.
+
+       FD  CADEXC
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "CADEXC.LOG".
+           COPY CADEXC.
+
+       FD  CADAUD
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "CADAUD.LOG".
+           COPY CADAUD.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-STATUS PIC 9(02) VALUE ZEROS.
+       01  WS-OPERACAO PIC X(40).
+
+       01  WS-NOME-DIGITADO PIC X(45).
+       01  WS-NOME-VALIDO PIC X(01).
+           88 WS-NOME-OK VALUE "S".
+
+       01  WS-NOME-DUPLICADO PIC X(01).
+           88 NOME-DUPLICADO     VALUE "S".
+           88 NOME-NAO-DUPLICADO VALUE "N".
+
+       01  WS-DATA-ATUAL PIC 9(08).
+       01  WS-DATA-ATUAL-R REDEFINES WS-DATA-ATUAL.
+           03 WS-ANO-ATUAL PIC 9(04).
+           03 WS-MES-ATUAL PIC 9(02).
+           03 WS-DIA-ATUAL PIC 9(02).
+       01  WS-HORA-ATUAL PIC 9(08).
+
+      *> Local copy of exemplo02_variaveis' CONST-IDADE-MAX, the ceiling
+      *> VERIFICAR-DATA-NASCIMENTO enforces against DATA-NASC-ALU.
+       77  CONST-IDADE-MAX PIC 9(03) VALUE 120.
+       01  WS-IDADE-CALCULADA PIC 9(03).
+       01  WS-DATA-NASC-VALIDA PIC X(01).
+           88 DATA-NASC-VALIDA   VALUE "S".
+           88 DATA-NASC-INVALIDA VALUE "N".
+
+       01  WS-AUD-OPERACAO     PIC X(01).
+       01  WS-AUD-NOME-ANTES   PIC X(45).
+       01  WS-AUD-STATUS-ANTES PIC X(01).
+
+      *> Set by VERIFICAR-FECHAMENTO when one of FECHAR-ARQUIVOS' four
+      *> CLOSEs fails, so the other three are still attempted instead of
+      *> leaving CADCTL/CADEXC/CADAUD open across the CALL boundary and
+      *> breaking the next subprogram that tries to open them.
+       01  WS-HOUVE-ERRO-FECHAMENTO PIC X(01).
+           88 HOUVE-ERRO-FECHAMENTO     VALUE "S".
+           88 NAO-HOUVE-ERRO-FECHAMENTO VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM ABRIR-ARQUIVOS.
+
+           PERFORM SOLICITAR-NOME-VALIDO.
+           MOVE WS-NOME-DIGITADO TO NOME-ALU.
+
+           DISPLAY "DATA DE NASCIMENTO (AAAAMMDD): ".
+           ACCEPT DATA-NASC-ALU.
+
+           DISPLAY "CONTATO: ".
+           ACCEPT CONTATO-ALU.
+
+           DISPLAY "TURMA/DISCIPLINA: ".
+           ACCEPT TURMA-ALU.
+
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+           MOVE WS-DATA-ATUAL TO DATA-MATR-ALU.
+           SET ALU-ATIVO TO TRUE.
+
+           PERFORM OBTER-PROXIMA-CHAVE.
+           PERFORM GRAVAR-ALUNO.
+
+           PERFORM FECHAR-ARQUIVOS.
+
+           GOBACK.
+
+      *> ----------------------------------------------------------------
+      *> ABRIR-ARQUIVOS opens CADALU/CADCTL for update and CADEXC/CADAUD
+      *> for append, the same way exemplo05_arquivos does it, except
+      *> CADALU.DAT must already exist - an operator adding a student
+      *> one at a time is not the job that creates the file.
+      *> ----------------------------------------------------------------
+       ABRIR-ARQUIVOS.
+
+           OPEN I-O CADALU.
+           IF WS-STATUS = 35
+               DISPLAY "CADALU.DAT NAO ENCONTRADO - EXECUTE A CARGA "
+                   "INICIAL PRIMEIRO"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           MOVE "ABERTURA DE CADALU (I-O)" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           OPEN I-O CADCTL.
+           IF WS-STATUS = 35
+               OPEN OUTPUT CADCTL
+               MOVE "ABERTURA DE CADCTL (OUTPUT INICIAL)" TO WS-OPERACAO
+               PERFORM VERIFICAR-STATUS
+               CLOSE CADCTL
+               MOVE "FECHAMENTO DE CADCTL (INICIAL)" TO WS-OPERACAO
+               PERFORM VERIFICAR-STATUS
+               OPEN I-O CADCTL
+           END-IF.
+           MOVE "ABERTURA DE CADCTL (I-O)" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           OPEN EXTEND CADEXC.
+           IF WS-STATUS = 35
+               OPEN OUTPUT CADEXC
+               MOVE "ABERTURA DE CADEXC (OUTPUT INICIAL)" TO WS-OPERACAO
+               PERFORM VERIFICAR-STATUS
+           ELSE
+               MOVE "ABERTURA DE CADEXC (EXTEND)" TO WS-OPERACAO
+               PERFORM VERIFICAR-STATUS
+           END-IF.
+
+           OPEN EXTEND CADAUD.
+           IF WS-STATUS = 35
+               OPEN OUTPUT CADAUD
+               MOVE "ABERTURA DE CADAUD (OUTPUT INICIAL)" TO WS-OPERACAO
+               PERFORM VERIFICAR-STATUS
+           ELSE
+               MOVE "ABERTURA DE CADAUD (EXTEND)" TO WS-OPERACAO
+               PERFORM VERIFICAR-STATUS
+           END-IF.
+
+      *> ----------------------------------------------------------------
+      *> SOLICITAR-NOME-VALIDO re-prompts until CADVNOME accepts the
+      *> typed name, same as exemplo04_entr_dados.
+      *> ----------------------------------------------------------------
+       SOLICITAR-NOME-VALIDO.
+
+           PERFORM LER-NOME-ALUNO WITH TEST AFTER UNTIL WS-NOME-OK.
+
+       LER-NOME-ALUNO.
+
+           DISPLAY "NOME DO ALUNO: ".
+           ACCEPT WS-NOME-DIGITADO.
+           CALL "CADVNOME" USING WS-NOME-DIGITADO WS-NOME-VALIDO.
+           IF NOT WS-NOME-OK
+               DISPLAY "NOME INVALIDO - DIGITE NOVAMENTE"
+           END-IF.
+
+      *> ----------------------------------------------------------------
+      *> OBTER-PROXIMA-CHAVE mirrors exemplo05_arquivos' paragraph of the
+      *> same name - CADCTL.DAT is the one control record every program
+      *> that can add a student shares.
+      *> ----------------------------------------------------------------
+       OBTER-PROXIMA-CHAVE.
+
+           MOVE "ULTKEY" TO CTL-CHAVE.
+           READ CADCTL KEY IS CTL-CHAVE.
+           IF WS-STATUS = 23
+               MOVE "ULTKEY" TO CTL-CHAVE
+               MOVE ZEROS TO CTL-ULTIMA-MATRICULA
+               WRITE REG-CONTROLE
+               MOVE "GRAVACAO DE REG-CONTROLE (INICIAL)" TO WS-OPERACAO
+               PERFORM VERIFICAR-STATUS
+           ELSE
+               MOVE "LEITURA DE REG-CONTROLE (ULTKEY)" TO WS-OPERACAO
+               PERFORM VERIFICAR-STATUS
+           END-IF.
+
+           ADD 1 TO CTL-ULTIMA-MATRICULA.
+           MOVE CTL-ULTIMA-MATRICULA TO KEY-ALU.
+
+           REWRITE REG-CONTROLE.
+           MOVE "REGRAVACAO DE REG-CONTROLE" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+      *> ----------------------------------------------------------------
+      *> GRAVAR-ALUNO writes the student, unless NOME-ALU already exists
+      *> in CADALU - in which case the attempt is logged to CADEXC.LOG.
+      *> ----------------------------------------------------------------
+       GRAVAR-ALUNO.
+
+           PERFORM VERIFICAR-NOME-DUPLICADO.
+           PERFORM VERIFICAR-DATA-NASCIMENTO.
+           IF NOME-DUPLICADO
+               PERFORM GRAVAR-EXCECAO-DUPLICIDADE
+               DISPLAY "NOME JA CADASTRADO - ALUNO NAO GRAVADO"
+           ELSE
+               IF DATA-NASC-INVALIDA
+                   PERFORM GRAVAR-EXCECAO-DATA-NASCIMENTO
+                   DISPLAY "DATA DE NASCIMENTO INVALIDA - ALUNO NAO "
+                       "GRAVADO"
+               ELSE
+                   WRITE REG-ALU
+                   MOVE "GRAVACAO DE REG-ALU" TO WS-OPERACAO
+                   PERFORM VERIFICAR-STATUS
+                   MOVE "I" TO WS-AUD-OPERACAO
+                   MOVE SPACES TO WS-AUD-NOME-ANTES
+                   MOVE SPACES TO WS-AUD-STATUS-ANTES
+                   PERFORM GRAVAR-AUDITORIA
+                   DISPLAY
+                       "ALUNO " NOME-ALU " CADASTRADO COM MATRICULA "
+                       KEY-ALU
+               END-IF
+           END-IF.
+
+       VERIFICAR-NOME-DUPLICADO.
+
+           START CADALU KEY IS EQUAL TO NOME-ALU.
+           IF WS-STATUS = 00
+               SET NOME-DUPLICADO TO TRUE
+           ELSE
+               SET NOME-NAO-DUPLICADO TO TRUE
+           END-IF.
+
+      *> ----------------------------------------------------------------
+      *> VERIFICAR-DATA-NASCIMENTO mirrors exemplo05_arquivos' paragraph
+      *> of the same name - rejects a future birth date and rejects any
+      *> birth date that would make the student older than
+      *> CONST-IDADE-MAX.
+      *> ----------------------------------------------------------------
+       VERIFICAR-DATA-NASCIMENTO.
+
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+           SET DATA-NASC-VALIDA TO TRUE.
+
+           IF ANO-NASC-ALU > WS-ANO-ATUAL
+               SET DATA-NASC-INVALIDA TO TRUE
+           ELSE
+               IF ANO-NASC-ALU = WS-ANO-ATUAL
+                   AND (MES-NASC-ALU > WS-MES-ATUAL
+                   OR (MES-NASC-ALU = WS-MES-ATUAL
+                   AND DIA-NASC-ALU > WS-DIA-ATUAL))
+                   SET DATA-NASC-INVALIDA TO TRUE
+               END-IF
+           END-IF.
+
+           IF DATA-NASC-VALIDA
+               COMPUTE WS-IDADE-CALCULADA = WS-ANO-ATUAL - ANO-NASC-ALU
+               IF MES-NASC-ALU > WS-MES-ATUAL
+                   OR (MES-NASC-ALU = WS-MES-ATUAL
+                   AND DIA-NASC-ALU > WS-DIA-ATUAL)
+                   SUBTRACT 1 FROM WS-IDADE-CALCULADA
+               END-IF
+               IF WS-IDADE-CALCULADA > CONST-IDADE-MAX
+                   SET DATA-NASC-INVALIDA TO TRUE
+               END-IF
+           END-IF.
+
+       GRAVAR-EXCECAO-DATA-NASCIMENTO.
+
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-ATUAL FROM TIME.
+
+           MOVE KEY-ALU       TO EXC-CHAVE-TENTADA.
+           MOVE NOME-ALU      TO EXC-NOME.
+           MOVE WS-DATA-ATUAL TO EXC-DATA.
+           MOVE WS-HORA-ATUAL TO EXC-HORA.
+           MOVE "DATA NASCIMENTO INVALIDA" TO EXC-MOTIVO.
+
+           WRITE REG-EXCECAO.
+           MOVE "GRAVACAO DE REG-EXCECAO" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+       GRAVAR-EXCECAO-DUPLICIDADE.
+
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-ATUAL FROM TIME.
+
+           MOVE KEY-ALU       TO EXC-CHAVE-TENTADA.
+           MOVE NOME-ALU      TO EXC-NOME.
+           MOVE WS-DATA-ATUAL TO EXC-DATA.
+           MOVE WS-HORA-ATUAL TO EXC-HORA.
+           MOVE "NOME JA CADASTRADO" TO EXC-MOTIVO.
+
+           WRITE REG-EXCECAO.
+           MOVE "GRAVACAO DE REG-EXCECAO" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+       GRAVAR-AUDITORIA.
+
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-ATUAL FROM TIME.
+
+           MOVE KEY-ALU             TO AUD-CHAVE.
+           MOVE WS-AUD-OPERACAO     TO AUD-OPERACAO.
+           MOVE WS-AUD-NOME-ANTES   TO AUD-NOME-ANTES.
+           MOVE WS-AUD-STATUS-ANTES TO AUD-STATUS-ANTES.
+           MOVE NOME-ALU            TO AUD-NOME-DEPOIS.
+           MOVE STATUS-ALU          TO AUD-STATUS-DEPOIS.
+           MOVE WS-DATA-ATUAL       TO AUD-DATA.
+           MOVE WS-HORA-ATUAL       TO AUD-HORA.
+
+           WRITE REG-AUDITORIA.
+           MOVE "GRAVACAO DE REG-AUDITORIA" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+      *> ----------------------------------------------------------------
+      *> FECHAR-ARQUIVOS attempts all four CLOSEs regardless of whether
+      *> an earlier one failed - these file connectors persist across
+      *> CALLs within the run unit, so bailing out after the first
+      *> failure would leave the rest open and break the next
+      *> subprogram that tries to open them. Any failure is reported
+      *> and GOBACK happens once, after every CLOSE has been tried.
+      *> ----------------------------------------------------------------
+       FECHAR-ARQUIVOS.
+
+           SET NAO-HOUVE-ERRO-FECHAMENTO TO TRUE.
+
+           CLOSE CADALU.
+           MOVE "FECHAMENTO DE CADALU" TO WS-OPERACAO.
+           PERFORM VERIFICAR-FECHAMENTO.
+
+           CLOSE CADCTL.
+           MOVE "FECHAMENTO DE CADCTL" TO WS-OPERACAO.
+           PERFORM VERIFICAR-FECHAMENTO.
+
+           CLOSE CADEXC.
+           MOVE "FECHAMENTO DE CADEXC" TO WS-OPERACAO.
+           PERFORM VERIFICAR-FECHAMENTO.
+
+           CLOSE CADAUD.
+           MOVE "FECHAMENTO DE CADAUD" TO WS-OPERACAO.
+           PERFORM VERIFICAR-FECHAMENTO.
+
+           IF HOUVE-ERRO-FECHAMENTO
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+      *> ----------------------------------------------------------------
+      *> VERIFICAR-FECHAMENTO reports a failed CLOSE without GOBACKing
+      *> immediately, so FECHAR-ARQUIVOS can still attempt the other
+      *> three files before returning to CADMENU.
+      *> ----------------------------------------------------------------
+       VERIFICAR-FECHAMENTO.
+
+           IF WS-STATUS NOT = 00 AND WS-STATUS NOT = 02
+               DISPLAY "ERRO DE E/S EM " WS-OPERACAO
+               DISPLAY "FILE STATUS: " WS-STATUS
+               SET HOUVE-ERRO-FECHAMENTO TO TRUE
+           END-IF.
+
+      *> ----------------------------------------------------------------
+      *> VERIFICAR-STATUS GOBACKs to the menu instead of STOP RUN - a
+      *> failed add should not take down the whole interactive session.
+      *> ----------------------------------------------------------------
+       VERIFICAR-STATUS.
+
+           IF WS-STATUS NOT = 00 AND WS-STATUS NOT = 02
+               DISPLAY "ERRO DE E/S EM " WS-OPERACAO
+               DISPLAY "FILE STATUS: " WS-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+       END PROGRAM CADADD.
