@@ -0,0 +1,234 @@
+      *> ----------------------------------------------------------------
+      *> CADRPT02 reads CADALU.DAT directly (not the CADALU.REL extract
+      *> CADRPT01 reads) and groups every active student by TURMA-ALU,
+      *> printing one line per discipline/class with its enrollment
+      *> count instead of a flat, undifferentiated name list.
+      *> ----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADRPT02.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT CADALU ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS SEQUENTIAL
+               RECORD KEY   IS KEY-ALU
+               FILE STATUS  IS WS-STATUS.
+
+           SELECT RELTMA ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  CADALU
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "CADALU.DAT".
+           COPY CADREG.
+
+       FD  RELTMA
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "CADTMA.RPT".
+       01  LINHA-RELATORIO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-STATUS PIC 9(02) VALUE ZEROS.
+       01  WS-OPERACAO PIC X(40).
+
+       01  WS-FIM-ARQUIVO PIC X(01).
+           88 FIM-ARQUIVO     VALUE "S".
+           88 NAO-FIM-ARQUIVO VALUE "N".
+
+      *> Table of distinct TURMA-ALU values seen so far and a running
+      *> enrollment count for each - CONST-MAX-TURMAS bounds the table
+      *> the way any fixed OCCURS table has to be bounded.
+       77  CONST-MAX-TURMAS PIC 9(03) VALUE 50.
+       01  WS-TOTAL-TURMAS  PIC 9(03) VALUE ZEROS.
+       01  TABELA-TURMAS.
+           03 TURMA-OCORRENCIA OCCURS 50 TIMES.
+              05 TUR-NOME      PIC X(30).
+              05 TUR-TOTAL     PIC 9(05).
+
+       01  WS-INDICE PIC 9(03).
+       01  WS-ENCONTROU-TURMA PIC X(01).
+           88 ENCONTROU-TURMA     VALUE "S".
+           88 NAO-ENCONTROU-TURMA VALUE "N".
+
+       01  WS-TOTAL-GERAL PIC 9(05) VALUE ZEROS.
+
+       01  WS-DATA-ATUAL PIC 9(08).
+       01  WS-DATA-ATUAL-R REDEFINES WS-DATA-ATUAL.
+           03 WS-ANO-ATUAL PIC 9(04).
+           03 WS-MES-ATUAL PIC 9(02).
+           03 WS-DIA-ATUAL PIC 9(02).
+
+       01  LINHA-CABECALHO-1.
+           03 FILLER          PIC X(27) VALUE
+               "RELATORIO POR TURMA".
+           03 FILLER          PIC X(08) VALUE "  DATA: ".
+           03 LC-DIA          PIC 9(02).
+           03 FILLER          PIC X(01) VALUE "/".
+           03 LC-MES          PIC 9(02).
+           03 FILLER          PIC X(01) VALUE "/".
+           03 LC-ANO          PIC 9(04).
+           03 FILLER          PIC X(34) VALUE SPACES.
+
+       01  LINHA-CABECALHO-2.
+           03 FILLER          PIC X(30) VALUE "TURMA/DISCIPLINA".
+           03 FILLER          PIC X(10) VALUE "ALUNOS".
+           03 FILLER          PIC X(40) VALUE SPACES.
+
+       01  LINHA-DETALHE.
+           03 LD-TURMA        PIC X(30).
+           03 FILLER          PIC X(05) VALUE SPACES.
+           03 LD-TOTAL        PIC ZZZZ9.
+           03 FILLER          PIC X(40) VALUE SPACES.
+
+       01  LINHA-RODAPE.
+           03 FILLER          PIC X(18) VALUE "TOTAL DE ALUNOS: ".
+           03 LR-TOTAL        PIC ZZZZ9.
+           03 FILLER          PIC X(57) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM ABRIR-ARQUIVOS.
+
+           SET NAO-FIM-ARQUIVO TO TRUE.
+           PERFORM LER-PROXIMO-ALUNO UNTIL FIM-ARQUIVO.
+
+           PERFORM GERAR-RELATORIO.
+           PERFORM FECHAR-ARQUIVOS.
+
+           STOP RUN.
+
+      *> ----------------------------------------------------------------
+      *> ABRIR-ARQUIVOS opens CADALU for a full sequential scan and the
+      *> print file for output, and captures the run date for the
+      *> header, the same way CADRPT01 does.
+      *> ----------------------------------------------------------------
+       ABRIR-ARQUIVOS.
+
+           OPEN INPUT CADALU.
+           MOVE "ABERTURA DE CADALU (INPUT)" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           OPEN OUTPUT RELTMA.
+           MOVE "ABERTURA DE RELTMA (OUTPUT)" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+
+      *> ----------------------------------------------------------------
+      *> LER-PROXIMO-ALUNO reads CADALU in matricula order and folds
+      *> each active student's TURMA-ALU into the running per-class
+      *> count built by ACUMULAR-TURMA.
+      *> ----------------------------------------------------------------
+       LER-PROXIMO-ALUNO.
+
+           READ CADALU
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+               NOT AT END
+                   IF ALU-ATIVO
+                       PERFORM ACUMULAR-TURMA
+                   END-IF
+           END-READ.
+
+      *> ----------------------------------------------------------------
+      *> ACUMULAR-TURMA is a linear search over TABELA-TURMAS: if
+      *> TURMA-ALU is already in the table its count goes up by one,
+      *> otherwise a new entry is added (up to CONST-MAX-TURMAS).
+      *> ----------------------------------------------------------------
+       ACUMULAR-TURMA.
+
+           SET NAO-ENCONTROU-TURMA TO TRUE.
+
+           IF WS-TOTAL-TURMAS > ZERO
+               MOVE 1 TO WS-INDICE
+               PERFORM PROCURAR-TURMA WITH TEST AFTER
+                   UNTIL WS-INDICE > WS-TOTAL-TURMAS
+                   OR ENCONTROU-TURMA
+           END-IF.
+
+           IF ENCONTROU-TURMA
+               ADD 1 TO TUR-TOTAL(WS-INDICE)
+           ELSE
+               IF WS-TOTAL-TURMAS < CONST-MAX-TURMAS
+                   ADD 1 TO WS-TOTAL-TURMAS
+                   MOVE TURMA-ALU TO TUR-NOME(WS-TOTAL-TURMAS)
+                   MOVE 1 TO TUR-TOTAL(WS-TOTAL-TURMAS)
+               END-IF
+           END-IF.
+
+       PROCURAR-TURMA.
+
+           IF TUR-NOME(WS-INDICE) = TURMA-ALU
+               SET ENCONTROU-TURMA TO TRUE
+           ELSE
+               ADD 1 TO WS-INDICE
+           END-IF.
+
+      *> ----------------------------------------------------------------
+      *> GERAR-RELATORIO prints the header, one detail line per distinct
+      *> TURMA-ALU with its enrollment count, and a grand-total footer.
+      *> ----------------------------------------------------------------
+       GERAR-RELATORIO.
+
+           MOVE WS-DIA-ATUAL TO LC-DIA.
+           MOVE WS-MES-ATUAL TO LC-MES.
+           MOVE WS-ANO-ATUAL TO LC-ANO.
+
+           WRITE LINHA-RELATORIO FROM LINHA-CABECALHO-1.
+           MOVE "GRAVACAO DE CABECALHO (1)" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           WRITE LINHA-RELATORIO FROM LINHA-CABECALHO-2.
+           MOVE "GRAVACAO DE CABECALHO (2)" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           PERFORM IMPRIMIR-TURMA VARYING WS-INDICE FROM 1 BY 1
+               UNTIL WS-INDICE > WS-TOTAL-TURMAS.
+
+           MOVE WS-TOTAL-GERAL TO LR-TOTAL.
+           WRITE LINHA-RELATORIO FROM LINHA-RODAPE.
+           MOVE "GRAVACAO DE RODAPE" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+       IMPRIMIR-TURMA.
+
+           MOVE TUR-NOME(WS-INDICE)  TO LD-TURMA.
+           MOVE TUR-TOTAL(WS-INDICE) TO LD-TOTAL.
+           ADD TUR-TOTAL(WS-INDICE) TO WS-TOTAL-GERAL.
+
+           WRITE LINHA-RELATORIO FROM LINHA-DETALHE.
+           MOVE "GRAVACAO DE LINHA DE DETALHE" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+       FECHAR-ARQUIVOS.
+
+           CLOSE CADALU.
+           MOVE "FECHAMENTO DE CADALU" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           CLOSE RELTMA.
+           MOVE "FECHAMENTO DE RELTMA" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+       VERIFICAR-STATUS.
+
+           IF WS-STATUS NOT = 00
+               DISPLAY "ERRO DE E/S EM " WS-OPERACAO
+               DISPLAY "FILE STATUS: " WS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       END PROGRAM CADRPT02.
