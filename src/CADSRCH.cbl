@@ -0,0 +1,117 @@
+      *> ----------------------------------------------------------------
+      *> CADSRCH is the "search by name" action behind CADMENU's option
+      *> 2. It opens CADALU read-only and browses the NOME-ALU alternate
+      *> key the same way exemplo05_arquivos' PESQUISAR-POR-NOME does.
+      *> ----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADSRCH.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT CADALU ASSIGN TO DISK
+               ORGANIZATION     IS INDEXED
+               ACCESS MODE      IS DYNAMIC
+               RECORD KEY       IS KEY-ALU
+               ALTERNATE KEY    IS NOME-ALU WITH DUPLICATES
+               FILE STATUS      IS WS-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  CADALU
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "CADALU.DAT".
+           COPY CADREG.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-STATUS PIC 9(02) VALUE ZEROS.
+       01  WS-OPERACAO PIC X(40).
+
+       01  WS-NOME-BUSCA PIC X(45).
+       01  WS-FIM-BUSCA  PIC X(01).
+           88 FIM-BUSCA     VALUE "S".
+           88 NAO-FIM-BUSCA VALUE "N".
+
+       01  WS-ENCONTROU PIC X(01).
+           88 ENCONTROU     VALUE "S".
+           88 NAO-ENCONTROU VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM ABRIR-CADALU.
+
+           DISPLAY "NOME PARA PESQUISA: ".
+           ACCEPT WS-NOME-BUSCA.
+
+           SET NAO-ENCONTROU TO TRUE.
+           PERFORM PESQUISAR-POR-NOME.
+
+           IF NOT ENCONTROU
+               DISPLAY
+                   "NENHUM ALUNO ENCONTRADO COM NOME " WS-NOME-BUSCA
+           END-IF.
+
+           CLOSE CADALU.
+           MOVE "FECHAMENTO DE CADALU" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           GOBACK.
+
+       ABRIR-CADALU.
+
+           OPEN INPUT CADALU.
+           IF WS-STATUS = 35
+               DISPLAY "CADALU.DAT NAO ENCONTRADO"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           MOVE "ABERTURA DE CADALU (INPUT)" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+      *> ----------------------------------------------------------------
+      *> PESQUISAR-POR-NOME mirrors exemplo05_arquivos' paragraph of the
+      *> same name, displaying every record sharing WS-NOME-BUSCA since
+      *> the alternate key allows duplicates.
+      *> ----------------------------------------------------------------
+       PESQUISAR-POR-NOME.
+
+           MOVE WS-NOME-BUSCA TO NOME-ALU.
+           START CADALU KEY IS NOT LESS THAN NOME-ALU.
+           IF WS-STATUS = 00
+               SET NAO-FIM-BUSCA TO TRUE
+               PERFORM LER-PROXIMO-ALUNO UNTIL FIM-BUSCA
+           END-IF.
+
+       LER-PROXIMO-ALUNO.
+
+           READ CADALU NEXT RECORD.
+           IF WS-STATUS NOT = 00
+               SET FIM-BUSCA TO TRUE
+           ELSE
+               IF NOME-ALU NOT = WS-NOME-BUSCA
+                   SET FIM-BUSCA TO TRUE
+               ELSE
+                   SET ENCONTROU TO TRUE
+                   DISPLAY
+                       "MATRICULA " KEY-ALU " NOME " NOME-ALU
+                       " STATUS " STATUS-ALU
+               END-IF
+           END-IF.
+
+       VERIFICAR-STATUS.
+
+           IF WS-STATUS NOT = 00
+               DISPLAY "ERRO DE E/S EM " WS-OPERACAO
+               DISPLAY "FILE STATUS: " WS-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+       END PROGRAM CADSRCH.
