@@ -0,0 +1,64 @@
+      *> ----------------------------------------------------------------
+      *> CADVNOME validates a student/operator name before it is used to
+      *> populate NOME-ALU: blank/all-space input is rejected, leading
+      *> spaces are stripped, and stray low-value (NUL) bytes are turned
+      *> into spaces so they cannot sneak into a name field. Shared by
+      *> exemplo04_entr_dados and, later, by CADADD.
+      *> ----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADVNOME.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  CADV-INDICE         PIC 9(02).
+       01  CADV-NOME-TRABALHO  PIC X(45).
+
+       LINKAGE SECTION.
+
+       01  CADV-NOME PIC X(45).
+
+       01  CADV-NOME-VALIDO PIC X(01).
+           88 CADV-VALIDO   VALUE "S".
+           88 CADV-INVALIDO VALUE "N".
+
+       PROCEDURE DIVISION USING CADV-NOME CADV-NOME-VALIDO.
+       MAIN-PROCEDURE.
+
+           INSPECT CADV-NOME REPLACING ALL LOW-VALUE BY SPACE.
+           PERFORM REMOVER-ESPACOS-INICIAIS.
+
+           IF CADV-NOME = SPACES
+               SET CADV-INVALIDO TO TRUE
+           ELSE
+               SET CADV-VALIDO TO TRUE
+           END-IF.
+
+           GOBACK.
+
+      *> ----------------------------------------------------------------
+      *> REMOVER-ESPACOS-INICIAIS left-justifies CADV-NOME by finding
+      *> its first non-space character and moving everything from there
+      *> on back to the start of the field.
+      *> ----------------------------------------------------------------
+       REMOVER-ESPACOS-INICIAIS.
+
+           MOVE CADV-NOME TO CADV-NOME-TRABALHO.
+           MOVE SPACES TO CADV-NOME.
+           MOVE 1 TO CADV-INDICE.
+
+           PERFORM AVANCAR-INDICE
+               UNTIL CADV-INDICE > 45
+               OR CADV-NOME-TRABALHO(CADV-INDICE:1) NOT = SPACE.
+
+           IF CADV-INDICE <= 45
+               MOVE CADV-NOME-TRABALHO(CADV-INDICE:46 - CADV-INDICE)
+                   TO CADV-NOME
+           END-IF.
+
+       AVANCAR-INDICE.
+
+           ADD 1 TO CADV-INDICE.
+
+       END PROGRAM CADVNOME.
