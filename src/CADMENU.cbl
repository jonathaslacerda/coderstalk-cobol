@@ -0,0 +1,67 @@
+      *> ----------------------------------------------------------------
+      *> CADMENU is the interactive front end for CADALU: an operator
+      *> who needs to add, search, list, or withdraw one student at a
+      *> time no longer has to run the whole exemplo05_arquivos batch
+      *> job - this loops on a simple numbered menu and CALLs the
+      *> standalone CADADD/CADSRCH/CADLIST/CADDEL subprograms, the same
+      *> way exemplo03_estruturas' EVALUATE WS-EVAL dispatches on an
+      *> operator-entered option.
+      *> ----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADMENU.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-OPCAO PIC 9(01).
+
+       01  WS-CONTINUAR PIC X(01).
+           88 CONTINUAR-MENU VALUE "S".
+           88 ENCERRAR-MENU  VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           SET CONTINUAR-MENU TO TRUE.
+           PERFORM PROCESSAR-OPCAO UNTIL ENCERRAR-MENU.
+
+           STOP RUN.
+
+      *> ----------------------------------------------------------------
+      *> PROCESSAR-OPCAO shows the menu, reads one option, and CALLs the
+      *> subprogram that handles it - each subprogram opens and closes
+      *> whatever CADALU/CADCTL/CADEXC/CADAUD files it needs on its own.
+      *> ----------------------------------------------------------------
+       PROCESSAR-OPCAO.
+
+           PERFORM EXIBIR-MENU.
+           ACCEPT WS-OPCAO.
+
+           EVALUATE WS-OPCAO
+               WHEN 1
+                   CALL "CADADD"
+               WHEN 2
+                   CALL "CADSRCH"
+               WHEN 3
+                   CALL "CADLIST"
+               WHEN 4
+                   CALL "CADDEL"
+               WHEN 5
+                   SET ENCERRAR-MENU TO TRUE
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA"
+           END-EVALUATE.
+
+       EXIBIR-MENU.
+
+           DISPLAY "===================================".
+           DISPLAY "1. INCLUIR ALUNO".
+           DISPLAY "2. PESQUISAR ALUNO POR NOME".
+           DISPLAY "3. LISTAR ALUNOS ATIVOS".
+           DISPLAY "4. DAR BAIXA EM ALUNO".
+           DISPLAY "5. SAIR".
+           DISPLAY "===================================".
+           DISPLAY "OPCAO: ".
+
+       END PROGRAM CADMENU.
