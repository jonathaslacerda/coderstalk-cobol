@@ -34,6 +34,56 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS WS-STATUS.
 
+      *> ARQALUT holds the extract in whatever order GERAR-EXTRATO wrote
+      *> it (registration order); ORDENAR-EXTRATO sorts it into ARQALU,
+      *> which is what every report reads.
+           SELECT ARQALUT ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-STATUS.
+
+           SELECT SORT-ALU ASSIGN TO DISK.
+
+      *> ARQALUS holds the sorted-but-unstamped extract; ESTAMPAR-
+      *> EXTRATO copies it into ARQALU with a run date/time header and
+      *> an elapsed-time footer wrapped around the detail lines.
+           SELECT ARQALUS ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-STATUS.
+
+      *> ARQCSV is the alternate, spreadsheet-friendly form of the same
+      *> extract - comma-separated, quoted-text fields with a header
+      *> line - written alongside ARQALU when WS-MODO-SAIDA asks for it.
+           SELECT ARQCSV ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-STATUS.
+
+           SELECT CADCTL ASSIGN TO DISK
+               ORGANIZATION     IS INDEXED
+               ACCESS MODE      IS DYNAMIC
+               RECORD KEY       IS CTL-CHAVE
+               FILE STATUS      IS WS-STATUS.
+
+           SELECT CADEXC ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-STATUS.
+
+           SELECT CADAUD ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-STATUS.
+
+      *> CADTRN carries the incremental enrollment feed that drives the
+      *> load - one REG-TRANSACAO per student to add, in TRN-SEQ order.
+           SELECT CADTRN ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-STATUS.
+
+      *> CADCKP holds the TRN-SEQ of the last transaction successfully
+      *> applied, so a rerun after an abend resumes the load instead of
+      *> reprocessing CADTRN from the start.
+           SELECT CADCKP ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-STATUS.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -41,43 +91,270 @@
        FD  CADALU
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "CADALU.DAT".
-       01  REG-ALU.
-           03 KEY-ALU  PIC 9(05).
-           03 NOME-ALU PIC X(45).
+           COPY CADREG.
 
        FD  ARQALU
            LABEL RECORD STANDARD
            VALUE OF FILE-ID IS "CADALU.REL".
-       01  REG-ALU-REL.
-           03 MATRICULA-ALU-REL  PIC 9(05).
-           03 NOME-ALU-REL       PIC X(45).
+           COPY CADREL.
+           COPY CADRELHT.
+
+       FD  ARQALUS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "CADALU.SRT".
+           COPY CADREL REPLACING
+               ==REG-ALU-REL== BY ==REG-ALU-REL-SRT==,
+               ==MATRICULA-ALU-REL== BY
+               ==MATRICULA-ALU-REL-SRT==,
+               ==NOME-ALU-REL== BY ==NOME-ALU-REL-SRT==.
+
+       FD  ARQALUT
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "CADALU.TMP".
+           COPY CADREL REPLACING
+               ==REG-ALU-REL== BY ==REG-ALU-REL-TMP==,
+               ==MATRICULA-ALU-REL== BY
+               ==MATRICULA-ALU-REL-TMP==,
+               ==NOME-ALU-REL== BY ==NOME-ALU-REL-TMP==.
+
+       SD  SORT-ALU.
+           COPY CADREL REPLACING
+               ==REG-ALU-REL== BY ==SD-REG-ALU-REL==,
+               ==MATRICULA-ALU-REL== BY
+               ==SD-MATRICULA-ALU-REL==,
+               ==NOME-ALU-REL== BY ==SD-NOME-ALU-REL==.
+
+       FD  ARQCSV
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "CADALU.CSV".
+       01  LINHA-CSV PIC X(80).
+
+       FD  CADCTL
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "CADCTL.DAT".
+           COPY CADCTLR.
+
+       FD  CADEXC
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "CADEXC.LOG".
+           COPY CADEXC.
+
+       FD  CADAUD
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "CADAUD.LOG".
+           COPY CADAUD.
+
+       FD  CADTRN
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "CADTRN.DAT".
+       01  REG-TRANSACAO.
+           03 TRN-SEQ         PIC 9(05).
+           03 TRN-NOME        PIC X(45).
+           03 TRN-DATA-NASC   PIC 9(08).
+           03 TRN-DATA-MATR   PIC 9(08).
+           03 TRN-CONTATO     PIC X(20).
+           03 TRN-TURMA       PIC X(30).
+
+       FD  CADCKP
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "CADCKP.DAT".
+       01  REG-CHECKPOINT.
+           03 CKP-ULTIMO-SEQ  PIC 9(05).
 
        WORKING-STORAGE SECTION.
 
        01  WS-STATUS PIC 9(02) VALUE ZEROS.
 
+      *> Documented RETURN-CODE scheme for the CADALU job, replacing the
+      *> old unconditional MOVE 999999 TO RETURN-CODE sentinel so a
+      *> calling script can tell what actually happened:
+      *>    0 = normal completion, every enrollment accepted
+      *>    4 = a required file was not found and had to be created
+      *>    8 = one or more enrollments were rejected as duplicate names
+      *>   12 = a validation failure was rejected (bad name/birth date)
+      *>   16 = fatal I/O error against CADALU/ARQALU/CADCTL/CADEXC
+       77  DL-RC-SUCESSO                PIC 9(02) VALUE 0.
+       77  DL-RC-ARQUIVO-CRIADO         PIC 9(02) VALUE 4.
+       77  DL-RC-NOME-DUPLICADO         PIC 9(02) VALUE 8.
+       77  DL-RC-FALHA-VALIDACAO        PIC 9(02) VALUE 12.
+       77  DL-RC-ERRO-FATAL-EIO         PIC 9(02) VALUE 16.
+
+      *> Set by GRAVAR-EXCECAO-DUPLICIDADE so MAIN-PROCEDURE can report
+      *> DL-RC-NOME-DUPLICADO at the end of the run instead of a bare 0.
+       01  WS-HOUVE-EXCECAO PIC X(01).
+           88 HOUVE-EXCECAO     VALUE "S".
+           88 NAO-HOUVE-EXCECAO VALUE "N".
+
+      *> Set by GRAVAR-EXCECAO-DATA-NASCIMENTO so MAIN-PROCEDURE can
+      *> report DL-RC-FALHA-VALIDACAO instead of DL-RC-NOME-DUPLICADO
+      *> when the rejection was an invalid birth date, not a duplicate
+      *> name - the two share WS-HOUVE-EXCECAO but need different codes.
+       01  WS-HOUVE-FALHA-VALIDACAO PIC X(01).
+           88 HOUVE-FALHA-VALIDACAO     VALUE "S".
+           88 NAO-HOUVE-FALHA-VALIDACAO VALUE "N".
+
+      *> Set by ABRIR-CADALU when CADALU.DAT did not exist yet and had to
+      *> be created, so MAIN-PROCEDURE can report DL-RC-ARQUIVO-CRIADO.
+       01  WS-ARQUIVO-CRIADO PIC X(01).
+           88 ARQUIVO-CRIADO     VALUE "S".
+           88 NAO-ARQUIVO-CRIADO VALUE "N".
+
+      *> WS-MODO-CARGA selects how CADALU.DAT is opened for this run.
+      *> INCREMENTAL (the default) keeps whatever is already on disk and
+      *> only adds to/updates it; COMPLETA wipes the file first, which is
+      *> the old always-truncate behaviour, kept for when a clean reload
+      *> is actually wanted.
+       01  WS-MODO-CARGA PIC X(11).
+           88 CARGA-INCREMENTAL VALUE "INCREMENTAL".
+           88 CARGA-COMPLETA    VALUE "COMPLETA".
+
+      *> Second word on the command line, read alongside WS-MODO-CARGA,
+      *> selects what ORDENAR-EXTRATO sorts ARQALU by. NOME (the
+      *> default) is what every printed roster actually needs.
+       01  WS-COMANDO-COMPLETO PIC X(40).
+       01  WS-MODO-ORDENACAO PIC X(10).
+           88 ORDENA-POR-NOME      VALUE "NOME".
+           88 ORDENA-POR-MATRICULA VALUE "MATRICULA".
+
+      *> Third word on the command line selects whether GERAR-CSV also
+      *> writes CADALU.CSV alongside the usual fixed-width CADALU.REL.
+       01  WS-MODO-SAIDA PIC X(05).
+           88 SAIDA-FIXA VALUE "FIXO".
+           88 SAIDA-CSV  VALUE "CSV".
+
+      *> Support fields for GERAR-CSV.
+       01  WS-FIM-CSV PIC X(01).
+           88 FIM-CSV     VALUE "S".
+           88 NAO-FIM-CSV VALUE "N".
+       01  WS-MATRICULA-CSV PIC X(05).
+
+      *> Run date/time captured at the very start of the job, stamped
+      *> onto CADALU.REL's header by ESTAMPAR-EXTRATO; WS-HORA-FIM-JOB
+      *> is captured again just before the footer so the elapsed time
+      *> can be computed.
+       01  WS-DATA-INICIO-JOB PIC 9(08).
+       01  WS-HORA-INICIO-JOB PIC 9(08).
+       01  WS-HORA-INICIO-JOB-R REDEFINES WS-HORA-INICIO-JOB.
+           03 WS-HIJ-HH PIC 9(02).
+           03 WS-HIJ-MM PIC 9(02).
+           03 WS-HIJ-SS PIC 9(02).
+           03 WS-HIJ-CC PIC 9(02).
+       01  WS-HORA-FIM-JOB PIC 9(08).
+       01  WS-HORA-FIM-JOB-R REDEFINES WS-HORA-FIM-JOB.
+           03 WS-HFJ-HH PIC 9(02).
+           03 WS-HFJ-MM PIC 9(02).
+           03 WS-HFJ-SS PIC 9(02).
+           03 WS-HFJ-CC PIC 9(02).
+       01  WS-TOTAL-SEG-INICIO-JOB PIC 9(05).
+       01  WS-TOTAL-SEG-FIM-JOB    PIC 9(05).
+       01  WS-SEGUNDOS-DECORRIDOS  PIC 9(05).
+
+      *> Support field for ESTAMPAR-EXTRATO's read of ARQALUS.
+       01  WS-FIM-ARQALUS PIC X(01).
+           88 FIM-ARQALUS     VALUE "S".
+           88 NAO-FIM-ARQALUS VALUE "N".
+
+      *> WS-OPERACAO names the I/O verb VERIFICAR-STATUS is checking the
+      *> result of, so the abort message says what actually failed.
+       01  WS-OPERACAO PIC X(40).
+
+      *> KEY-ALU is now assigned automatically by OBTER-PROXIMA-CHAVE, so
+      *> MARIA's matricula is remembered here instead of being re-typed
+      *> as a literal when the demo looks her record back up.
+       01  WS-CHAVE-MARIA PIC 9(05).
+
+      *> Support fields for PESQUISAR-POR-NOME, the name-search path
+      *> driven off the NOME-ALU alternate key.
+       01  WS-NOME-BUSCA PIC X(45).
+       01  WS-FIM-BUSCA  PIC X(01).
+           88 FIM-BUSCA     VALUE "S".
+           88 NAO-FIM-BUSCA VALUE "N".
+
+      *> Support field for GERAR-EXTRATO, the sequential browse of
+      *> CADALU that produces the CADALU.REL extract in ARQALU.
+       01  WS-FIM-EXTRATO PIC X(01).
+           88 FIM-EXTRATO     VALUE "S".
+           88 NAO-FIM-EXTRATO VALUE "N".
+
+      *> RAMON's matricula, remembered so the withdraw demo below has a
+      *> real key to act on.
+       01  WS-CHAVE-RAMON PIC 9(05).
+       01  WS-CHAVE-BAIXA PIC 9(05).
+
+      *> Result field for LOCALIZAR-CHAVE-POR-NOME - WS-CHAVE-MARIA and
+      *> WS-CHAVE-RAMON are resolved this way instead of being captured
+      *> off TRN-SEQ inside APLICAR-TRANSACAO, since that paragraph does
+      *> not run at all for transactions a prior checkpointed run already
+      *> applied, which would otherwise leave both keys at zero on every
+      *> rerun.
+       01  WS-CHAVE-ENCONTRADA PIC 9(05).
+
+      *> Support fields for the duplicate-name check GRAVAR-ALUNO runs
+      *> before every WRITE, and the exception it logs when it finds one.
+       01  WS-NOME-DUPLICADO PIC X(01).
+           88 NOME-DUPLICADO     VALUE "S".
+           88 NOME-NAO-DUPLICADO VALUE "N".
+       01  WS-DATA-ATUAL PIC 9(08).
+       01  WS-DATA-ATUAL-R REDEFINES WS-DATA-ATUAL.
+           03 WS-ANO-ATUAL PIC 9(04).
+           03 WS-MES-ATUAL PIC 9(02).
+           03 WS-DIA-ATUAL PIC 9(02).
+       01  WS-HORA-ATUAL PIC 9(08).
+
+      *> Local copy of exemplo02_variaveis' CONST-IDADE-MAX, the ceiling
+      *> VERIFICAR-DATA-NASCIMENTO enforces against DATA-NASC-ALU.
+       77  CONST-IDADE-MAX PIC 9(03) VALUE 120.
+       01  WS-IDADE-CALCULADA PIC 9(03).
+       01  WS-DATA-NASC-VALIDA PIC X(01).
+           88 DATA-NASC-VALIDA   VALUE "S".
+           88 DATA-NASC-INVALIDA VALUE "N".
+
+      *> GRAVAR-AUDITORIA reads the operation type and "before" values
+      *> from these fields, and takes the "after" values straight from
+      *> REG-ALU as it stands when it is called.
+       01  WS-AUD-OPERACAO     PIC X(01).
+       01  WS-AUD-NOME-ANTES   PIC X(45).
+       01  WS-AUD-STATUS-ANTES PIC X(01).
+
+      *> Support fields for CARREGAR-TRANSACOES, which drives the load
+      *> from CADTRN.DAT instead of a handful of hardcoded MOVEs, and
+      *> checkpoints its progress in CADCKP.DAT so a rerun after an
+      *> abend resumes instead of reprocessing every transaction.
+       01  WS-FIM-TRANSACOES PIC X(01).
+           88 FIM-TRANSACOES     VALUE "S".
+           88 NAO-FIM-TRANSACOES VALUE "N".
+       01  WS-CHECKPOINT-SEQ PIC 9(05) VALUE ZEROS.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-           OPEN OUTPUT CADALU.
-           CLOSE CADALU.
-           OPEN I-O CADALU.
+           ACCEPT WS-DATA-INICIO-JOB FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-INICIO-JOB FROM TIME.
 
-           OPEN OUTPUT ARQALU.
+           SET NAO-HOUVE-EXCECAO TO TRUE.
+           SET NAO-HOUVE-FALHA-VALIDACAO TO TRUE.
+           SET NAO-ARQUIVO-CRIADO TO TRUE.
+
+           PERFORM ABRIR-CADALU.
+
+           OPEN OUTPUT ARQALUT.
+           MOVE "ABERTURA DE ARQALUT (OUTPUT)" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           PERFORM ABRIR-CADEXC.
+           PERFORM ABRIR-CADAUD.
 
-           MOVE 1 TO KEY-ALU.
-           MOVE "JOAO" TO NOME-ALU.
-           WRITE REG-ALU.
+           PERFORM CARREGAR-TRANSACOES.
 
-           MOVE 2 TO KEY-ALU.
-           MOVE "MARIA" TO NOME-ALU.
-           WRITE REG-ALU.
+           MOVE "MARIA" TO WS-NOME-BUSCA.
+           PERFORM LOCALIZAR-CHAVE-POR-NOME.
+           MOVE WS-CHAVE-ENCONTRADA TO WS-CHAVE-MARIA.
 
-           MOVE 3 TO KEY-ALU.
-           MOVE "RAMON THE BEST" TO NOME-ALU.
-           WRITE REG-ALU.
+           MOVE "RAMON THE BEST" TO WS-NOME-BUSCA.
+           PERFORM LOCALIZAR-CHAVE-POR-NOME.
+           MOVE WS-CHAVE-ENCONTRADA TO WS-CHAVE-RAMON.
 
-           MOVE 2 TO KEY-ALU.
+           MOVE WS-CHAVE-MARIA TO KEY-ALU.
            READ CADALU KEY IS KEY-ALU.
            IF WS-STATUS = "00" OR "02"
              DISPLAY
@@ -86,11 +363,820 @@
              DISPLAY "aluno de matricula " KEY-ALU " nao encontrado"
            END-IF.
 
-           CLOSE CADALU ARQALU.
+           MOVE "MARIA" TO WS-NOME-BUSCA.
+           PERFORM PESQUISAR-POR-NOME.
+
+           MOVE WS-CHAVE-RAMON TO WS-CHAVE-BAIXA.
+           PERFORM BAIXAR-ALUNO.
+
+           PERFORM GERAR-EXTRATO.
+
+           CLOSE ARQALUT.
+           MOVE "FECHAMENTO DE ARQALUT" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           PERFORM ORDENAR-EXTRATO.
+           PERFORM ESTAMPAR-EXTRATO.
+
+           IF SAIDA-CSV
+               PERFORM GERAR-CSV
+           END-IF.
+
+           CLOSE CADALU.
+           MOVE "FECHAMENTO DE CADALU" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           CLOSE CADEXC.
+           MOVE "FECHAMENTO DE CADEXC" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           CLOSE CADAUD.
+           MOVE "FECHAMENTO DE CADAUD" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
 
            DISPLAY "Hello world"
 
-           MOVE 999999 TO RETURN-CODE.
+           IF HOUVE-FALHA-VALIDACAO
+               MOVE DL-RC-FALHA-VALIDACAO TO RETURN-CODE
+           ELSE
+               IF HOUVE-EXCECAO
+                   MOVE DL-RC-NOME-DUPLICADO TO RETURN-CODE
+               ELSE
+                   IF ARQUIVO-CRIADO
+                       MOVE DL-RC-ARQUIVO-CRIADO TO RETURN-CODE
+                   ELSE
+                       MOVE DL-RC-SUCESSO TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
            STOP RUN.
 
+       ABRIR-CADALU.
+
+           ACCEPT WS-COMANDO-COMPLETO FROM COMMAND-LINE.
+           UNSTRING WS-COMANDO-COMPLETO DELIMITED BY SPACE
+               INTO WS-MODO-CARGA WS-MODO-ORDENACAO WS-MODO-SAIDA.
+           IF NOT CARGA-COMPLETA
+               SET CARGA-INCREMENTAL TO TRUE
+           END-IF.
+           IF NOT ORDENA-POR-MATRICULA
+               SET ORDENA-POR-NOME TO TRUE
+           END-IF.
+           IF NOT SAIDA-CSV
+               SET SAIDA-FIXA TO TRUE
+           END-IF.
+
+           IF CARGA-COMPLETA
+               OPEN OUTPUT CADALU
+               MOVE "ABERTURA DE CADALU (OUTPUT)" TO WS-OPERACAO
+               PERFORM VERIFICAR-STATUS
+               CLOSE CADALU
+               MOVE "FECHAMENTO DE CADALU (RECARGA)" TO WS-OPERACAO
+               PERFORM VERIFICAR-STATUS
+               OPEN I-O CADALU
+               MOVE "ABERTURA DE CADALU (I-O)" TO WS-OPERACAO
+               PERFORM VERIFICAR-STATUS
+           ELSE
+               OPEN I-O CADALU
+               IF WS-STATUS = 35
+                   *> CADALU.DAT does not exist yet - create it, then
+                   *> reopen I-O so the rest of the job can read/write it.
+                   SET ARQUIVO-CRIADO TO TRUE
+                   OPEN OUTPUT CADALU
+                   MOVE "ABERTURA DE CADALU (OUTPUT INICIAL)" TO
+                       WS-OPERACAO
+                   PERFORM VERIFICAR-STATUS
+                   CLOSE CADALU
+                   MOVE "FECHAMENTO DE CADALU (INICIAL)" TO WS-OPERACAO
+                   PERFORM VERIFICAR-STATUS
+                   OPEN I-O CADALU
+               END-IF
+               MOVE "ABERTURA DE CADALU (I-O)" TO WS-OPERACAO
+               PERFORM VERIFICAR-STATUS
+           END-IF.
+
+      *> ----------------------------------------------------------------
+      *> ABRIR-CADEXC opens the duplicate-name exception log for append,
+      *> so each run's exceptions pile onto the ones already logged
+      *> instead of erasing the history every time the job runs.
+      *> ----------------------------------------------------------------
+       ABRIR-CADEXC.
+
+           OPEN EXTEND CADEXC.
+           IF WS-STATUS = 35
+               OPEN OUTPUT CADEXC
+               MOVE "ABERTURA DE CADEXC (OUTPUT INICIAL)" TO WS-OPERACAO
+               PERFORM VERIFICAR-STATUS
+           ELSE
+               MOVE "ABERTURA DE CADEXC (EXTEND)" TO WS-OPERACAO
+               PERFORM VERIFICAR-STATUS
+           END-IF.
+
+      *> ----------------------------------------------------------------
+      *> ABRIR-CADAUD opens the audit log for append, for the same
+      *> reason as ABRIR-CADEXC - the audit trail must survive from one
+      *> incremental run to the next.
+      *> ----------------------------------------------------------------
+       ABRIR-CADAUD.
+
+           OPEN EXTEND CADAUD.
+           IF WS-STATUS = 35
+               OPEN OUTPUT CADAUD
+               MOVE "ABERTURA DE CADAUD (OUTPUT INICIAL)" TO WS-OPERACAO
+               PERFORM VERIFICAR-STATUS
+           ELSE
+               MOVE "ABERTURA DE CADAUD (EXTEND)" TO WS-OPERACAO
+               PERFORM VERIFICAR-STATUS
+           END-IF.
+
+      *> ----------------------------------------------------------------
+      *> GRAVAR-AUDITORIA appends one line to CADAUD.LOG for a change
+      *> just made to REG-ALU. The caller sets WS-AUD-OPERACAO and the
+      *> "before" fields; the "after" fields are read straight out of
+      *> REG-ALU as it stands at the point of the call.
+      *> ----------------------------------------------------------------
+       GRAVAR-AUDITORIA.
+
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-ATUAL FROM TIME.
+
+           MOVE KEY-ALU             TO AUD-CHAVE.
+           MOVE WS-AUD-OPERACAO     TO AUD-OPERACAO.
+           MOVE WS-AUD-NOME-ANTES   TO AUD-NOME-ANTES.
+           MOVE WS-AUD-STATUS-ANTES TO AUD-STATUS-ANTES.
+           MOVE NOME-ALU            TO AUD-NOME-DEPOIS.
+           MOVE STATUS-ALU          TO AUD-STATUS-DEPOIS.
+           MOVE WS-DATA-ATUAL       TO AUD-DATA.
+           MOVE WS-HORA-ATUAL       TO AUD-HORA.
+
+           WRITE REG-AUDITORIA.
+           MOVE "GRAVACAO DE REG-AUDITORIA" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+      *> ----------------------------------------------------------------
+      *> GRAVAR-ALUNO writes the student assembled in REG-ALU, unless
+      *> NOME-ALU already exists in CADALU - in which case the attempt
+      *> is logged to CADEXC.LOG instead of creating a second record
+      *> under a new matricula for the same name.
+      *> ----------------------------------------------------------------
+       GRAVAR-ALUNO.
+
+           PERFORM VERIFICAR-NOME-DUPLICADO.
+           PERFORM VERIFICAR-DATA-NASCIMENTO.
+           IF NOME-DUPLICADO
+               PERFORM GRAVAR-EXCECAO-DUPLICIDADE
+           ELSE
+               IF DATA-NASC-INVALIDA
+                   PERFORM GRAVAR-EXCECAO-DATA-NASCIMENTO
+               ELSE
+                   WRITE REG-ALU
+                   MOVE "GRAVACAO DE REG-ALU" TO WS-OPERACAO
+                   PERFORM VERIFICAR-STATUS
+                   MOVE "I" TO WS-AUD-OPERACAO
+                   MOVE SPACES TO WS-AUD-NOME-ANTES
+                   MOVE SPACES TO WS-AUD-STATUS-ANTES
+                   PERFORM GRAVAR-AUDITORIA
+               END-IF
+           END-IF.
+
+      *> ----------------------------------------------------------------
+      *> VERIFICAR-NOME-DUPLICADO probes the NOME-ALU alternate index for
+      *> an exact match before GRAVAR-ALUNO writes, since the alternate
+      *> key allows duplicates and would otherwise accept a second
+      *> student under the same name without complaint.
+      *> ----------------------------------------------------------------
+       VERIFICAR-NOME-DUPLICADO.
+
+           START CADALU KEY IS EQUAL TO NOME-ALU.
+           IF WS-STATUS = 00
+               SET NOME-DUPLICADO TO TRUE
+           ELSE
+               SET NOME-NAO-DUPLICADO TO TRUE
+           END-IF.
+
+      *> ----------------------------------------------------------------
+      *> VERIFICAR-DATA-NASCIMENTO rejects a future DATA-NASC-ALU and
+      *> rejects any birth date that would make the student older than
+      *> CONST-IDADE-MAX, since nothing upstream stops either today.
+      *> ----------------------------------------------------------------
+       VERIFICAR-DATA-NASCIMENTO.
+
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+           SET DATA-NASC-VALIDA TO TRUE.
+
+           IF ANO-NASC-ALU > WS-ANO-ATUAL
+               SET DATA-NASC-INVALIDA TO TRUE
+           ELSE
+               IF ANO-NASC-ALU = WS-ANO-ATUAL
+                   AND (MES-NASC-ALU > WS-MES-ATUAL
+                   OR (MES-NASC-ALU = WS-MES-ATUAL
+                   AND DIA-NASC-ALU > WS-DIA-ATUAL))
+                   SET DATA-NASC-INVALIDA TO TRUE
+               END-IF
+           END-IF.
+
+           IF DATA-NASC-VALIDA
+               COMPUTE WS-IDADE-CALCULADA = WS-ANO-ATUAL - ANO-NASC-ALU
+               IF MES-NASC-ALU > WS-MES-ATUAL
+                   OR (MES-NASC-ALU = WS-MES-ATUAL
+                   AND DIA-NASC-ALU > WS-DIA-ATUAL)
+                   SUBTRACT 1 FROM WS-IDADE-CALCULADA
+               END-IF
+               IF WS-IDADE-CALCULADA > CONST-IDADE-MAX
+                   SET DATA-NASC-INVALIDA TO TRUE
+               END-IF
+           END-IF.
+
+      *> ----------------------------------------------------------------
+      *> GRAVAR-EXCECAO-DATA-NASCIMENTO appends one line to CADEXC.LOG
+      *> for an enrollment rejected by VERIFICAR-DATA-NASCIMENTO, the
+      *> same way GRAVAR-EXCECAO-DUPLICIDADE logs a duplicate name.
+      *> ----------------------------------------------------------------
+       GRAVAR-EXCECAO-DATA-NASCIMENTO.
+
+           SET HOUVE-FALHA-VALIDACAO TO TRUE.
+
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-ATUAL FROM TIME.
+
+           MOVE KEY-ALU       TO EXC-CHAVE-TENTADA.
+           MOVE NOME-ALU      TO EXC-NOME.
+           MOVE WS-DATA-ATUAL TO EXC-DATA.
+           MOVE WS-HORA-ATUAL TO EXC-HORA.
+           MOVE "DATA NASCIMENTO INVALIDA" TO EXC-MOTIVO.
+
+           WRITE REG-EXCECAO.
+           MOVE "GRAVACAO DE REG-EXCECAO" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           DISPLAY
+               "DATA DE NASCIMENTO INVALIDA - TENTATIVA REGISTRADA EM "
+               "CADEXC.LOG: " NOME-ALU.
+
+      *> ----------------------------------------------------------------
+      *> GRAVAR-EXCECAO-DUPLICIDADE appends one line to CADEXC.LOG with
+      *> the matricula, name, and timestamp of the rejected insert.
+      *> ----------------------------------------------------------------
+       GRAVAR-EXCECAO-DUPLICIDADE.
+
+           SET HOUVE-EXCECAO TO TRUE.
+
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-ATUAL FROM TIME.
+
+           MOVE KEY-ALU       TO EXC-CHAVE-TENTADA.
+           MOVE NOME-ALU      TO EXC-NOME.
+           MOVE WS-DATA-ATUAL TO EXC-DATA.
+           MOVE WS-HORA-ATUAL TO EXC-HORA.
+           MOVE "NOME JA CADASTRADO" TO EXC-MOTIVO.
+
+           WRITE REG-EXCECAO.
+           MOVE "GRAVACAO DE REG-EXCECAO" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           DISPLAY
+               "NOME DUPLICADO - TENTATIVA REGISTRADA EM CADEXC.LOG: "
+               NOME-ALU.
+
+      *> ----------------------------------------------------------------
+      *> PESQUISAR-POR-NOME looks a student up by name via the NOME-ALU
+      *> alternate key, instead of requiring the caller to already know
+      *> the numeric matricula. Because the alternate key allows
+      *> duplicates, every record sharing WS-NOME-BUSCA is displayed.
+      *> ----------------------------------------------------------------
+       PESQUISAR-POR-NOME.
+
+           MOVE WS-NOME-BUSCA TO NOME-ALU.
+           START CADALU KEY IS NOT LESS THAN NOME-ALU.
+           IF WS-STATUS = 00
+               SET NAO-FIM-BUSCA TO TRUE
+               PERFORM LER-PROXIMO-ALUNO UNTIL FIM-BUSCA
+           ELSE
+               DISPLAY "NENHUM ALUNO ENCONTRADO COM NOME " WS-NOME-BUSCA
+           END-IF.
+
+       LER-PROXIMO-ALUNO.
+
+           READ CADALU NEXT RECORD.
+           IF WS-STATUS NOT = 00
+               SET FIM-BUSCA TO TRUE
+           ELSE
+               IF NOME-ALU NOT = WS-NOME-BUSCA
+                   SET FIM-BUSCA TO TRUE
+               ELSE
+                   DISPLAY
+                       "ENCONTROU O ALUNO " NOME-ALU
+                       " DE MATRICULA " KEY-ALU
+               END-IF
+           END-IF.
+
+      *> ----------------------------------------------------------------
+      *> LOCALIZAR-CHAVE-POR-NOME resolves WS-NOME-BUSCA to a matricula
+      *> via the NOME-ALU alternate key, the same way PESQUISAR-POR-NOME
+      *> does, but returns the key in WS-CHAVE-ENCONTRADA instead of just
+      *> displaying it - callers that need the matricula for a later
+      *> lookup (not just a confirmation message) use this one.
+      *> WS-CHAVE-ENCONTRADA comes back ZEROS if no match is found.
+      *> ----------------------------------------------------------------
+       LOCALIZAR-CHAVE-POR-NOME.
+
+           MOVE ZEROS TO WS-CHAVE-ENCONTRADA.
+           MOVE WS-NOME-BUSCA TO NOME-ALU.
+           START CADALU KEY IS NOT LESS THAN NOME-ALU.
+           IF WS-STATUS = 00
+               READ CADALU NEXT RECORD
+               IF WS-STATUS = 00 AND NOME-ALU = WS-NOME-BUSCA
+                   MOVE KEY-ALU TO WS-CHAVE-ENCONTRADA
+               END-IF
+           END-IF.
+
+      *> ----------------------------------------------------------------
+      *> BAIXAR-ALUNO withdraws a student. This is a logical delete -
+      *> STATUS-ALU is flipped to inactive and the record is rewritten
+      *> rather than removed with DELETE, so a withdrawn or graduated
+      *> student drops out of the active roster without leaving a hole
+      *> in the matricula sequence that OBTER-PROXIMA-CHAVE hands out.
+      *> A student already ALU-INATIVO is left alone - without this,
+      *> a rerun of the checkpointed demo transactions would flip an
+      *> already-withdrawn record over and over, appending a duplicate
+      *> "D" entry to CADAUD.LOG every time.
+      *> ----------------------------------------------------------------
+       BAIXAR-ALUNO.
+
+           MOVE WS-CHAVE-BAIXA TO KEY-ALU.
+           READ CADALU KEY IS KEY-ALU.
+           IF WS-STATUS = 00 AND ALU-ATIVO
+               MOVE NOME-ALU   TO WS-AUD-NOME-ANTES
+               MOVE STATUS-ALU TO WS-AUD-STATUS-ANTES
+               SET ALU-INATIVO TO TRUE
+               REWRITE REG-ALU
+               MOVE "REGRAVACAO DE REG-ALU (BAIXA)" TO WS-OPERACAO
+               PERFORM VERIFICAR-STATUS
+               MOVE "D" TO WS-AUD-OPERACAO
+               PERFORM GRAVAR-AUDITORIA
+               DISPLAY
+                   "ALUNO " NOME-ALU " MATRICULA " KEY-ALU " BAIXADO"
+           ELSE
+               IF WS-STATUS = 00
+                   DISPLAY
+                       "ALUNO DE MATRICULA " WS-CHAVE-BAIXA
+                       " JA ESTAVA BAIXADO"
+               ELSE
+                   DISPLAY
+                       "ALUNO DE MATRICULA " WS-CHAVE-BAIXA
+                       " NAO ENCONTRADO PARA BAIXA"
+               END-IF
+           END-IF.
+
+      *> ----------------------------------------------------------------
+      *> OBTER-PROXIMA-CHAVE assigns the next matricula automatically,
+      *> using CADCTL.DAT as the control record that remembers the last
+      *> one handed out. Replaces the old hardcoded MOVE 1/2/3 TO
+      *> KEY-ALU literals - an operator adding a student no longer needs
+      *> a programmer to pick and recompile the next number.
+      *> ----------------------------------------------------------------
+       OBTER-PROXIMA-CHAVE.
+
+           OPEN I-O CADCTL.
+           IF WS-STATUS = 35
+               OPEN OUTPUT CADCTL
+               MOVE "ABERTURA DE CADCTL (OUTPUT INICIAL)" TO WS-OPERACAO
+               PERFORM VERIFICAR-STATUS
+               CLOSE CADCTL
+               MOVE "FECHAMENTO DE CADCTL (INICIAL)" TO WS-OPERACAO
+               PERFORM VERIFICAR-STATUS
+               OPEN I-O CADCTL
+           END-IF.
+           MOVE "ABERTURA DE CADCTL (I-O)" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           MOVE "ULTKEY" TO CTL-CHAVE.
+           READ CADCTL KEY IS CTL-CHAVE.
+           IF WS-STATUS = 23
+               MOVE "ULTKEY" TO CTL-CHAVE
+               MOVE ZEROS TO CTL-ULTIMA-MATRICULA
+               WRITE REG-CONTROLE
+               MOVE "GRAVACAO DE REG-CONTROLE (INICIAL)" TO WS-OPERACAO
+               PERFORM VERIFICAR-STATUS
+           ELSE
+               MOVE "LEITURA DE REG-CONTROLE (ULTKEY)" TO WS-OPERACAO
+               PERFORM VERIFICAR-STATUS
+           END-IF.
+
+           ADD 1 TO CTL-ULTIMA-MATRICULA.
+           MOVE CTL-ULTIMA-MATRICULA TO KEY-ALU.
+
+           REWRITE REG-CONTROLE.
+           MOVE "REGRAVACAO DE REG-CONTROLE" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           CLOSE CADCTL.
+           MOVE "FECHAMENTO DE CADCTL" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+      *> ----------------------------------------------------------------
+      *> CARREGAR-TRANSACOES drives the enrollment load from CADTRN.DAT
+      *> instead of a handful of hardcoded MOVEs. WS-CHECKPOINT-SEQ is
+      *> read from CADCKP.DAT first, so a transaction already applied
+      *> on an earlier, abended run is skipped instead of reprocessed.
+      *> ----------------------------------------------------------------
+       CARREGAR-TRANSACOES.
+
+           PERFORM CARREGAR-CHECKPOINT.
+
+           OPEN INPUT CADTRN.
+           IF WS-STATUS = 35
+               PERFORM CRIAR-CADTRN-PADRAO
+               OPEN INPUT CADTRN
+           END-IF.
+           MOVE "ABERTURA DE CADTRN (INPUT)" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           SET NAO-FIM-TRANSACOES TO TRUE.
+           PERFORM PROCESSAR-PROXIMA-TRANSACAO UNTIL FIM-TRANSACOES.
+
+           CLOSE CADTRN.
+           MOVE "FECHAMENTO DE CADTRN" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+      *> ----------------------------------------------------------------
+      *> PROCESSAR-PROXIMA-TRANSACAO reads one REG-TRANSACAO and applies
+      *> it only if its TRN-SEQ is past the last checkpointed one -
+      *> transactions already applied on a prior run are read but
+      *> otherwise skipped.
+      *> ----------------------------------------------------------------
+       PROCESSAR-PROXIMA-TRANSACAO.
+
+           READ CADTRN
+               AT END
+                   SET FIM-TRANSACOES TO TRUE
+               NOT AT END
+                   IF TRN-SEQ > WS-CHECKPOINT-SEQ
+                       PERFORM APLICAR-TRANSACAO
+                   END-IF
+           END-READ.
+
+      *> ----------------------------------------------------------------
+      *> APLICAR-TRANSACAO turns one REG-TRANSACAO into a new REG-ALU and
+      *> advances the checkpoint once GRAVAR-ALUNO has run. WS-CHAVE-
+      *> MARIA/WS-CHAVE-RAMON are resolved separately, by
+      *> LOCALIZAR-CHAVE-POR-NOME, since this paragraph does not run at
+      *> all for a transaction a prior checkpointed run already applied.
+      *> ----------------------------------------------------------------
+       APLICAR-TRANSACAO.
+
+           PERFORM OBTER-PROXIMA-CHAVE.
+           MOVE TRN-NOME      TO NOME-ALU.
+           MOVE TRN-DATA-NASC TO DATA-NASC-ALU.
+           MOVE TRN-DATA-MATR TO DATA-MATR-ALU.
+           SET ALU-ATIVO TO TRUE.
+           MOVE TRN-CONTATO TO CONTATO-ALU.
+           MOVE TRN-TURMA   TO TURMA-ALU.
+           PERFORM GRAVAR-ALUNO.
+
+           PERFORM GRAVAR-CHECKPOINT.
+
+      *> ----------------------------------------------------------------
+      *> GRAVAR-CHECKPOINT records the TRN-SEQ just applied as the new
+      *> restart point. CADCKP.DAT is a one-record LINE SEQUENTIAL file,
+      *> so it is rewritten from scratch (OPEN OUTPUT) after every
+      *> transaction rather than REWRITten in place.
+      *> ----------------------------------------------------------------
+       GRAVAR-CHECKPOINT.
+
+           MOVE TRN-SEQ TO CKP-ULTIMO-SEQ.
+
+           OPEN OUTPUT CADCKP.
+           MOVE "ABERTURA DE CADCKP (OUTPUT)" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           WRITE REG-CHECKPOINT.
+           MOVE "GRAVACAO DE REG-CHECKPOINT" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           CLOSE CADCKP.
+           MOVE "FECHAMENTO DE CADCKP" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+      *> ----------------------------------------------------------------
+      *> CARREGAR-CHECKPOINT reads CADCKP.DAT if one exists from an
+      *> earlier run; WS-CHECKPOINT-SEQ stays ZERO (process everything)
+      *> when there is none yet.
+      *> ----------------------------------------------------------------
+       CARREGAR-CHECKPOINT.
+
+           MOVE ZEROS TO WS-CHECKPOINT-SEQ.
+
+           IF CARGA-COMPLETA
+      *> A COMPLETA run just truncated CADALU.DAT (see ABRIR-CADALU),
+      *> so any checkpoint left over from an earlier INCREMENTAL run
+      *> no longer refers to anything on the new, empty master file -
+      *> carrying it forward would skip every seed transaction and
+      *> leave CADALU.DAT empty while still reporting success.
+               PERFORM REINICIAR-CHECKPOINT
+           ELSE
+               OPEN INPUT CADCKP
+               IF WS-STATUS = 35
+                   DISPLAY "NENHUM CHECKPOINT ANTERIOR"
+               ELSE
+                   MOVE "ABERTURA DE CADCKP (INPUT)" TO WS-OPERACAO
+                   PERFORM VERIFICAR-STATUS
+                   READ CADCKP
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE CKP-ULTIMO-SEQ TO WS-CHECKPOINT-SEQ
+                   END-READ
+                   CLOSE CADCKP
+                   MOVE "FECHAMENTO DE CADCKP" TO WS-OPERACAO
+                   PERFORM VERIFICAR-STATUS
+                   IF WS-CHECKPOINT-SEQ > ZERO
+                       DISPLAY
+                           "RETOMANDO CARGA APOS CHECKPOINT SEQ "
+                           WS-CHECKPOINT-SEQ
+                   END-IF
+               END-IF
+           END-IF.
+
+      *> ----------------------------------------------------------------
+      *> REINICIAR-CHECKPOINT rewrites CADCKP.DAT with CKP-ULTIMO-SEQ
+      *> ZERO, the same way GRAVAR-CHECKPOINT rewrites it after a
+      *> transaction, so a CARGA-COMPLETA run leaves behind a checkpoint
+      *> consistent with the master file it just rebuilt from scratch.
+      *> ----------------------------------------------------------------
+       REINICIAR-CHECKPOINT.
+
+           DISPLAY "CARGA COMPLETA - REINICIANDO CHECKPOINT".
+
+           MOVE ZEROS TO CKP-ULTIMO-SEQ.
+
+           OPEN OUTPUT CADCKP.
+           MOVE "ABERTURA DE CADCKP (OUTPUT - REINICIO)" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           WRITE REG-CHECKPOINT.
+           MOVE "GRAVACAO DE REG-CHECKPOINT (REINICIO)" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           CLOSE CADCKP.
+           MOVE "FECHAMENTO DE CADCKP (REINICIO)" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+      *> ----------------------------------------------------------------
+      *> CRIAR-CADTRN-PADRAO seeds CADTRN.DAT with the four enrollments
+      *> this program used to hardcode, the first time it runs on a
+      *> machine without a transaction file yet - the same "create it if
+      *> missing" pattern CADCTL.DAT and MENUOPT.DAT already use.
+      *> ----------------------------------------------------------------
+       CRIAR-CADTRN-PADRAO.
+
+           OPEN OUTPUT CADTRN.
+           MOVE "ABERTURA DE CADTRN (OUTPUT INICIAL)" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           MOVE 1 TO TRN-SEQ.
+           MOVE "JOAO" TO TRN-NOME.
+           MOVE "19990512" TO TRN-DATA-NASC.
+           MOVE "20240201" TO TRN-DATA-MATR.
+           MOVE "joao@example.com" TO TRN-CONTATO.
+           MOVE "CARATE" TO TRN-TURMA.
+           WRITE REG-TRANSACAO.
+           MOVE "GRAVACAO DE REG-TRANSACAO (SEED)" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           MOVE 2 TO TRN-SEQ.
+           MOVE "MARIA" TO TRN-NOME.
+           MOVE "20010830" TO TRN-DATA-NASC.
+           MOVE "20240201" TO TRN-DATA-MATR.
+           MOVE "maria@example.com" TO TRN-CONTATO.
+           MOVE "JIU-JITSU" TO TRN-TURMA.
+           WRITE REG-TRANSACAO.
+           MOVE "GRAVACAO DE REG-TRANSACAO (SEED)" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           MOVE 3 TO TRN-SEQ.
+           MOVE "RAMON THE BEST" TO TRN-NOME.
+           MOVE "19871124" TO TRN-DATA-NASC.
+           MOVE "20240201" TO TRN-DATA-MATR.
+           MOVE "ramon@example.com" TO TRN-CONTATO.
+           MOVE "CARATE" TO TRN-TURMA.
+           WRITE REG-TRANSACAO.
+           MOVE "GRAVACAO DE REG-TRANSACAO (SEED)" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+      *> Same name as an existing transaction - GRAVAR-ALUNO must reject
+      *> this one and log it to CADEXC.LOG instead of writing a second
+      *> "MARIA" record under a new matricula.
+           MOVE 4 TO TRN-SEQ.
+           MOVE "MARIA" TO TRN-NOME.
+           MOVE "20030715" TO TRN-DATA-NASC.
+           MOVE "20240201" TO TRN-DATA-MATR.
+           MOVE "outra.maria@example.com" TO TRN-CONTATO.
+           MOVE "JUDO" TO TRN-TURMA.
+           WRITE REG-TRANSACAO.
+           MOVE "GRAVACAO DE REG-TRANSACAO (SEED)" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           CLOSE CADTRN.
+           MOVE "FECHAMENTO DE CADTRN (INICIAL)" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+      *> ----------------------------------------------------------------
+      *> GERAR-EXTRATO browses CADALU from the lowest matricula up and
+      *> copies every active student into ARQALUT, so there is an up to
+      *> date extract on disk for ORDENAR-EXTRATO to sort into ARQALU,
+      *> instead of a file that is opened and closed without ever being
+      *> written to.
+      *> ----------------------------------------------------------------
+       GERAR-EXTRATO.
+
+           MOVE ZEROS TO KEY-ALU.
+           START CADALU KEY IS NOT LESS THAN KEY-ALU.
+           IF WS-STATUS = 00
+               SET NAO-FIM-EXTRATO TO TRUE
+               PERFORM LER-PROXIMO-EXTRATO UNTIL FIM-EXTRATO
+           END-IF.
+
+       LER-PROXIMO-EXTRATO.
+
+           READ CADALU NEXT RECORD.
+           IF WS-STATUS NOT = 00
+               SET FIM-EXTRATO TO TRUE
+           ELSE
+               IF ALU-ATIVO
+                   MOVE KEY-ALU  TO MATRICULA-ALU-REL-TMP
+                   MOVE NOME-ALU TO NOME-ALU-REL-TMP
+                   WRITE REG-ALU-REL-TMP
+                   MOVE "GRAVACAO DE REG-ALU-REL-TMP" TO WS-OPERACAO
+                   PERFORM VERIFICAR-STATUS
+               END-IF
+           END-IF.
+
+      *> ----------------------------------------------------------------
+      *> ORDENAR-EXTRATO sorts ARQALUT (registration order) into ARQALU
+      *> (CADALU.REL), by name or by matricula depending on the second
+      *> word ABRIR-CADALU read off the command line, so the roster
+      *> report always reads its input in a sensible order instead of
+      *> whatever order students happened to be added in.
+      *> ----------------------------------------------------------------
+       ORDENAR-EXTRATO.
+
+           IF ORDENA-POR-MATRICULA
+               SORT SORT-ALU
+                   ON ASCENDING KEY SD-MATRICULA-ALU-REL
+                   USING ARQALUT
+                   GIVING ARQALUS
+           ELSE
+               SORT SORT-ALU
+                   ON ASCENDING KEY SD-NOME-ALU-REL
+                   USING ARQALUT
+                   GIVING ARQALUS
+           END-IF.
+
+           IF SORT-RETURN NOT = 0
+               DISPLAY "ERRO NA ORDENACAO DE ARQALUT PARA ARQALUS"
+               MOVE DL-RC-ERRO-FATAL-EIO TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      *> ----------------------------------------------------------------
+      *> ESTAMPAR-EXTRATO copies the sorted-but-unstamped ARQALUS into
+      *> the final ARQALU (CADALU.REL), wrapped in a header line with
+      *> the job's run date/time and a footer line with how long the
+      *> whole run took, so a given CADALU.REL can always be traced back
+      *> to when it was produced.
+      *> ----------------------------------------------------------------
+       ESTAMPAR-EXTRATO.
+
+           OPEN OUTPUT ARQALU.
+           MOVE "ABERTURA DE ARQALU (OUTPUT)" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           MOVE WS-DATA-INICIO-JOB TO LCR-DATA.
+           MOVE WS-HORA-INICIO-JOB TO LCR-HORA.
+           WRITE REG-ALU-REL FROM LINHA-CABECALHO-REL.
+           MOVE "GRAVACAO DE CABECALHO DE ARQALU" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           OPEN INPUT ARQALUS.
+           MOVE "ABERTURA DE ARQALUS (INPUT)" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           SET NAO-FIM-ARQALUS TO TRUE.
+           PERFORM COPIAR-DETALHE-ARQALUS UNTIL FIM-ARQALUS.
+
+           CLOSE ARQALUS.
+           MOVE "FECHAMENTO DE ARQALUS" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           ACCEPT WS-HORA-FIM-JOB FROM TIME.
+           COMPUTE WS-TOTAL-SEG-INICIO-JOB =
+               WS-HIJ-HH * 3600 + WS-HIJ-MM * 60 + WS-HIJ-SS.
+           COMPUTE WS-TOTAL-SEG-FIM-JOB =
+               WS-HFJ-HH * 3600 + WS-HFJ-MM * 60 + WS-HFJ-SS.
+           IF WS-TOTAL-SEG-FIM-JOB >= WS-TOTAL-SEG-INICIO-JOB
+               COMPUTE WS-SEGUNDOS-DECORRIDOS =
+                   WS-TOTAL-SEG-FIM-JOB - WS-TOTAL-SEG-INICIO-JOB
+           ELSE
+               COMPUTE WS-SEGUNDOS-DECORRIDOS =
+                   WS-TOTAL-SEG-FIM-JOB - WS-TOTAL-SEG-INICIO-JOB
+                   + 86400
+           END-IF.
+
+           MOVE WS-SEGUNDOS-DECORRIDOS TO LRR-SEGUNDOS.
+           WRITE REG-ALU-REL FROM LINHA-RODAPE-REL.
+           MOVE "GRAVACAO DE RODAPE DE ARQALU" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           CLOSE ARQALU.
+           MOVE "FECHAMENTO DE ARQALU (ESTAMPADO)" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+       COPIAR-DETALHE-ARQALUS.
+
+           READ ARQALUS
+               AT END
+                   SET FIM-ARQALUS TO TRUE
+               NOT AT END
+                   MOVE MATRICULA-ALU-REL-SRT TO MATRICULA-ALU-REL
+                   MOVE NOME-ALU-REL-SRT      TO NOME-ALU-REL
+                   WRITE REG-ALU-REL
+                   MOVE "GRAVACAO DE DETALHE EM ARQALU" TO WS-OPERACAO
+                   PERFORM VERIFICAR-STATUS
+           END-READ.
+
+      *> ----------------------------------------------------------------
+      *> GERAR-CSV reopens the sorted ARQALU and copies it into ARQCSV
+      *> as comma-separated, quoted-text rows with a header line, so the
+      *> same data can be dropped straight into a spreadsheet instead of
+      *> being re-split from fixed-width columns by hand.
+      *> ----------------------------------------------------------------
+       GERAR-CSV.
+
+           OPEN INPUT ARQALU.
+           MOVE "ABERTURA DE ARQALU (INPUT PARA CSV)" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           OPEN OUTPUT ARQCSV.
+           MOVE "ABERTURA DE ARQCSV (OUTPUT)" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           MOVE '"MATRICULA","NOME"' TO LINHA-CSV.
+           WRITE LINHA-CSV.
+           MOVE "GRAVACAO DE CABECALHO CSV" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           SET NAO-FIM-CSV TO TRUE.
+           PERFORM LER-PROXIMA-LINHA-CSV UNTIL FIM-CSV.
+
+           CLOSE ARQALU.
+           MOVE "FECHAMENTO DE ARQALU (CSV)" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           CLOSE ARQCSV.
+           MOVE "FECHAMENTO DE ARQCSV" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+      *> LER-PROXIMA-LINHA-CSV skips ARQALU's header/footer stamp lines
+      *> (LT-CABECALHO/LT-RODAPE) and only turns actual detail lines
+      *> into CSV rows.
+       LER-PROXIMA-LINHA-CSV.
+
+           PERFORM LER-UMA-LINHA-ARQALU WITH TEST AFTER
+               UNTIL FIM-CSV OR LT-DETALHE.
+
+       LER-UMA-LINHA-ARQALU.
+
+           READ ARQALU
+               AT END
+                   SET FIM-CSV TO TRUE
+               NOT AT END
+                   IF LT-DETALHE
+                       MOVE MATRICULA-ALU-REL TO WS-MATRICULA-CSV
+                       MOVE SPACES TO LINHA-CSV
+                       STRING '"' WS-MATRICULA-CSV '","' NOME-ALU-REL
+                           '"' DELIMITED BY SIZE INTO LINHA-CSV
+                       WRITE LINHA-CSV
+                       MOVE "GRAVACAO DE LINHA CSV" TO WS-OPERACAO
+                       PERFORM VERIFICAR-STATUS
+                   END-IF
+           END-READ.
+
+      *> ----------------------------------------------------------------
+      *> VERIFICAR-STATUS checks WS-STATUS after every OPEN/READ/WRITE/
+      *> CLOSE issued against CADALU or ARQALU. "00" is normal completion
+      *> and "02" is a successful write/read against a duplicate
+      *> alternate key (expected, since NOME-ALU allows duplicates) -
+      *> anything else is treated as fatal and the job aborts so a bad
+      *> open or a failed write never passes silently.
+      *> ----------------------------------------------------------------
+       VERIFICAR-STATUS.
+
+           IF WS-STATUS NOT = 00 AND WS-STATUS NOT = 02
+               DISPLAY "ERRO DE E/S EM " WS-OPERACAO
+               DISPLAY "FILE STATUS: " WS-STATUS
+               MOVE DL-RC-ERRO-FATAL-EIO TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
        END PROGRAM YOUR-PROGRAM-NAME.
