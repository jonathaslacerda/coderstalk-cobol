@@ -0,0 +1,29 @@
+      *> ----------------------------------------------------------------
+      *> CADRELHT.cpy
+      *> Header/footer/type-code overlays for the CADALU.REL extract
+      *> (FD ARQALU), on top of REG-ALU-REL from CADREL.cpy. LCR-TIPO/
+      *> LRR-TIPO/LT-TIPO all occupy the same leading byte as the first
+      *> digit of MATRICULA-ALU-REL, so a reader can tell a detail line
+      *> from the header/footer stamp lines just by checking LT-TIPO
+      *> before deciding which of the three layouts actually applies.
+      *> ----------------------------------------------------------------
+       01  LINHA-CABECALHO-REL.
+           03 LCR-TIPO        PIC X(01) VALUE "H".
+           03 FILLER          PIC X(20) VALUE " EXTRATO GERADO EM:".
+           03 LCR-DATA        PIC 9(08).
+           03 FILLER          PIC X(01) VALUE SPACES.
+           03 LCR-HORA        PIC 9(08).
+           03 FILLER          PIC X(12) VALUE SPACES.
+
+       01  LINHA-RODAPE-REL.
+           03 LRR-TIPO        PIC X(01) VALUE "T".
+           03 FILLER          PIC X(20) VALUE " TEMPO DECORRIDO(S):".
+           03 LRR-SEGUNDOS    PIC 9(05).
+           03 FILLER          PIC X(24) VALUE SPACES.
+
+       01  LINHA-TIPO-REL.
+           03 LT-TIPO         PIC X(01).
+              88 LT-DETALHE      VALUE "0" THRU "9".
+              88 LT-CABECALHO    VALUE "H".
+              88 LT-RODAPE       VALUE "T".
+           03 FILLER          PIC X(49).
