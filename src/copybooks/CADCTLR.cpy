@@ -0,0 +1,9 @@
+      *> ----------------------------------------------------------------
+      *> CADCTLR.cpy
+      *> Control record for CADCTL.DAT - holds the last matricula number
+      *> handed out, so KEY-ALU can be assigned automatically instead of
+      *> being typed into the program as a literal.
+      *> ----------------------------------------------------------------
+       01  REG-CONTROLE.
+           03 CTL-CHAVE             PIC X(10).
+           03 CTL-ULTIMA-MATRICULA  PIC 9(05).
