@@ -0,0 +1,19 @@
+      *> ----------------------------------------------------------------
+      *> CADAUD.cpy
+      *> Audit record for CADAUD.LOG - one line per insert/update/delete
+      *> against CADALU, with before/after values and a timestamp, so a
+      *> change to a student's record can always be traced back to a run.
+      *> ----------------------------------------------------------------
+       01  REG-AUDITORIA.
+           03 AUD-CHAVE           PIC 9(05).
+           03 AUD-OPERACAO        PIC X(01).
+              88 AUD-INCLUSAO        VALUE "I".
+              88 AUD-ALTERACAO       VALUE "U".
+              88 AUD-EXCLUSAO        VALUE "D".
+           03 AUD-NOME-ANTES      PIC X(45).
+           03 AUD-STATUS-ANTES    PIC X(01).
+           03 AUD-NOME-DEPOIS     PIC X(45).
+           03 AUD-STATUS-DEPOIS   PIC X(01).
+           03 AUD-DATA-HORA.
+              05 AUD-DATA         PIC 9(08).
+              05 AUD-HORA         PIC 9(08).
