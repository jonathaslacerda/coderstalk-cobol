@@ -0,0 +1,8 @@
+      *> ----------------------------------------------------------------
+      *> CADREL.cpy
+      *> Record layout for the CADALU.REL extract (FD ARQALU), shared by
+      *> the job that writes it and the report programs that read it.
+      *> ----------------------------------------------------------------
+       01  REG-ALU-REL.
+           03 MATRICULA-ALU-REL  PIC 9(05).
+           03 NOME-ALU-REL       PIC X(45).
