@@ -0,0 +1,23 @@
+      *> ----------------------------------------------------------------
+      *> CADREG.cpy
+      *> Master record layout for the CADALU student registry (FD CADALU).
+      *> Shared by every program that opens CADALU so the layout only
+      *> has to change in one place.
+      *> ----------------------------------------------------------------
+       01  REG-ALU.
+           03 KEY-ALU         PIC 9(05).
+           03 NOME-ALU        PIC X(45).
+           03 DATA-NASC-ALU.
+              05 ANO-NASC-ALU PIC 9(04).
+              05 MES-NASC-ALU PIC 9(02).
+              05 DIA-NASC-ALU PIC 9(02).
+           03 DATA-MATR-ALU.
+              05 ANO-MATR-ALU PIC 9(04).
+              05 MES-MATR-ALU PIC 9(02).
+              05 DIA-MATR-ALU PIC 9(02).
+           03 STATUS-ALU      PIC X(01).
+              88 ALU-ATIVO       VALUE "A".
+              88 ALU-INATIVO     VALUE "I".
+              88 ALU-FORMADO     VALUE "F".
+           03 CONTATO-ALU     PIC X(20).
+           03 TURMA-ALU       PIC X(30).
