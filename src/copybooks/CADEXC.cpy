@@ -0,0 +1,14 @@
+      *> ----------------------------------------------------------------
+      *> CADEXC.cpy
+      *> Exception record for CADEXC.LOG - one line per enrollment that
+      *> was rejected because NOME-ALU already exists in CADALU, so
+      *> duplicate names leave a trace instead of silently becoming a
+      *> second record.
+      *> ----------------------------------------------------------------
+       01  REG-EXCECAO.
+           03 EXC-CHAVE-TENTADA  PIC 9(05).
+           03 EXC-NOME           PIC X(45).
+           03 EXC-DATA-HORA.
+              05 EXC-DATA        PIC 9(08).
+              05 EXC-HORA        PIC 9(08).
+           03 EXC-MOTIVO         PIC X(30).
