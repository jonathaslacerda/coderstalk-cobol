@@ -0,0 +1,99 @@
+      *> ----------------------------------------------------------------
+      *> CADLIST is the "list active roster" action behind CADMENU's
+      *> option 3. It browses CADALU sequentially by KEY-ALU and prints
+      *> every student whose STATUS-ALU is still active.
+      *> ----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADLIST.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT CADALU ASSIGN TO DISK
+               ORGANIZATION     IS INDEXED
+               ACCESS MODE      IS DYNAMIC
+               RECORD KEY       IS KEY-ALU
+               ALTERNATE KEY    IS NOME-ALU WITH DUPLICATES
+               FILE STATUS      IS WS-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  CADALU
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "CADALU.DAT".
+           COPY CADREG.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-STATUS PIC 9(02) VALUE ZEROS.
+       01  WS-OPERACAO PIC X(40).
+
+       01  WS-FIM-LISTA PIC X(01).
+           88 FIM-LISTA     VALUE "S".
+           88 NAO-FIM-LISTA VALUE "N".
+
+       01  WS-TOTAL PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM ABRIR-CADALU.
+
+           MOVE ZEROS TO KEY-ALU.
+           START CADALU KEY IS NOT LESS THAN KEY-ALU.
+           IF WS-STATUS = 00
+               SET NAO-FIM-LISTA TO TRUE
+               PERFORM LISTAR-PROXIMO UNTIL FIM-LISTA
+           END-IF.
+
+           DISPLAY "TOTAL DE ALUNOS ATIVOS: " WS-TOTAL.
+
+           CLOSE CADALU.
+           MOVE "FECHAMENTO DE CADALU" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           GOBACK.
+
+       ABRIR-CADALU.
+
+           OPEN INPUT CADALU.
+           IF WS-STATUS = 35
+               DISPLAY "CADALU.DAT NAO ENCONTRADO"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           MOVE "ABERTURA DE CADALU (INPUT)" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+      *> ----------------------------------------------------------------
+      *> LISTAR-PROXIMO reads CADALU in matricula order and only prints
+      *> (and counts) records whose STATUS-ALU is still active, so a
+      *> withdrawn or graduated student drops off the roster.
+      *> ----------------------------------------------------------------
+       LISTAR-PROXIMO.
+
+           READ CADALU NEXT RECORD.
+           IF WS-STATUS NOT = 00
+               SET FIM-LISTA TO TRUE
+           ELSE
+               IF ALU-ATIVO
+                   ADD 1 TO WS-TOTAL
+                   DISPLAY "MATRICULA " KEY-ALU " NOME " NOME-ALU
+               END-IF
+           END-IF.
+
+       VERIFICAR-STATUS.
+
+           IF WS-STATUS NOT = 00
+               DISPLAY "ERRO DE E/S EM " WS-OPERACAO
+               DISPLAY "FILE STATUS: " WS-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+       END PROGRAM CADLIST.
