@@ -0,0 +1,197 @@
+      *> ----------------------------------------------------------------
+      *> CADDEL is the "withdraw student" action behind CADMENU's option
+      *> 4. It opens CADALU for update and CADAUD for append, then
+      *> performs the same logical delete as exemplo05_arquivos'
+      *> BAIXAR-ALUNO - STATUS-ALU is flipped to inactive and the record
+      *> is rewritten, never DELETEd, so KEY-ALU stays assigned.
+      *> ----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADDEL.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT CADALU ASSIGN TO DISK
+               ORGANIZATION     IS INDEXED
+               ACCESS MODE      IS DYNAMIC
+               RECORD KEY       IS KEY-ALU
+               ALTERNATE KEY    IS NOME-ALU WITH DUPLICATES
+               FILE STATUS      IS WS-STATUS.
+
+           SELECT CADAUD ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  CADALU
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "CADALU.DAT".
+           COPY CADREG.
+
+       FD  CADAUD
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "CADAUD.LOG".
+           COPY CADAUD.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-STATUS PIC 9(02) VALUE ZEROS.
+       01  WS-OPERACAO PIC X(40).
+
+       01  WS-CHAVE-BAIXA PIC 9(05).
+
+       01  WS-DATA-ATUAL PIC 9(08).
+       01  WS-HORA-ATUAL PIC 9(08).
+
+       01  WS-AUD-OPERACAO     PIC X(01).
+       01  WS-AUD-NOME-ANTES   PIC X(45).
+       01  WS-AUD-STATUS-ANTES PIC X(01).
+
+      *> Set by VERIFICAR-FECHAMENTO when one of FECHAR-ARQUIVOS' two
+      *> CLOSEs fails, so the other is still attempted instead of
+      *> leaving CADAUD open across the CALL boundary and breaking the
+      *> next subprogram that tries to open it.
+       01  WS-HOUVE-ERRO-FECHAMENTO PIC X(01).
+           88 HOUVE-ERRO-FECHAMENTO     VALUE "S".
+           88 NAO-HOUVE-ERRO-FECHAMENTO VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM ABRIR-ARQUIVOS.
+
+           DISPLAY "MATRICULA PARA BAIXA: ".
+           ACCEPT WS-CHAVE-BAIXA.
+
+           PERFORM BAIXAR-ALUNO.
+
+           PERFORM FECHAR-ARQUIVOS.
+
+           GOBACK.
+
+       ABRIR-ARQUIVOS.
+
+           OPEN I-O CADALU.
+           IF WS-STATUS = 35
+               DISPLAY "CADALU.DAT NAO ENCONTRADO"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           MOVE "ABERTURA DE CADALU (I-O)" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           OPEN EXTEND CADAUD.
+           IF WS-STATUS = 35
+               OPEN OUTPUT CADAUD
+               MOVE "ABERTURA DE CADAUD (OUTPUT INICIAL)" TO WS-OPERACAO
+               PERFORM VERIFICAR-STATUS
+           ELSE
+               MOVE "ABERTURA DE CADAUD (EXTEND)" TO WS-OPERACAO
+               PERFORM VERIFICAR-STATUS
+           END-IF.
+
+      *> ----------------------------------------------------------------
+      *> A student already ALU-INATIVO is left alone - without this,
+      *> withdrawing the same matricula twice would flip an
+      *> already-withdrawn record over and over, appending a duplicate
+      *> "D" entry to CADAUD.LOG every time.
+      *> ----------------------------------------------------------------
+       BAIXAR-ALUNO.
+
+           MOVE WS-CHAVE-BAIXA TO KEY-ALU.
+           READ CADALU KEY IS KEY-ALU.
+           IF WS-STATUS = 00 AND ALU-ATIVO
+               MOVE NOME-ALU   TO WS-AUD-NOME-ANTES
+               MOVE STATUS-ALU TO WS-AUD-STATUS-ANTES
+               SET ALU-INATIVO TO TRUE
+               REWRITE REG-ALU
+               MOVE "REGRAVACAO DE REG-ALU (BAIXA)" TO WS-OPERACAO
+               PERFORM VERIFICAR-STATUS
+               MOVE "D" TO WS-AUD-OPERACAO
+               PERFORM GRAVAR-AUDITORIA
+               DISPLAY
+                   "ALUNO " NOME-ALU " MATRICULA " KEY-ALU " BAIXADO"
+           ELSE
+               IF WS-STATUS = 00
+                   DISPLAY
+                       "ALUNO DE MATRICULA " WS-CHAVE-BAIXA
+                       " JA ESTAVA BAIXADO"
+               ELSE
+                   DISPLAY
+                       "ALUNO DE MATRICULA " WS-CHAVE-BAIXA
+                       " NAO ENCONTRADO"
+               END-IF
+           END-IF.
+
+       GRAVAR-AUDITORIA.
+
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-ATUAL FROM TIME.
+
+           MOVE KEY-ALU             TO AUD-CHAVE.
+           MOVE WS-AUD-OPERACAO     TO AUD-OPERACAO.
+           MOVE WS-AUD-NOME-ANTES   TO AUD-NOME-ANTES.
+           MOVE WS-AUD-STATUS-ANTES TO AUD-STATUS-ANTES.
+           MOVE NOME-ALU            TO AUD-NOME-DEPOIS.
+           MOVE STATUS-ALU          TO AUD-STATUS-DEPOIS.
+           MOVE WS-DATA-ATUAL       TO AUD-DATA.
+           MOVE WS-HORA-ATUAL       TO AUD-HORA.
+
+           WRITE REG-AUDITORIA.
+           MOVE "GRAVACAO DE REG-AUDITORIA" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+      *> ----------------------------------------------------------------
+      *> FECHAR-ARQUIVOS attempts both CLOSEs regardless of whether the
+      *> first one failed - these file connectors persist across CALLs
+      *> within the run unit, so bailing out after CADALU's CLOSE would
+      *> leave CADAUD open and break the next subprogram that tries to
+      *> open it. Any failure is reported and GOBACK happens once, after
+      *> both CLOSEs have been tried.
+      *> ----------------------------------------------------------------
+       FECHAR-ARQUIVOS.
+
+           SET NAO-HOUVE-ERRO-FECHAMENTO TO TRUE.
+
+           CLOSE CADALU.
+           MOVE "FECHAMENTO DE CADALU" TO WS-OPERACAO.
+           PERFORM VERIFICAR-FECHAMENTO.
+
+           CLOSE CADAUD.
+           MOVE "FECHAMENTO DE CADAUD" TO WS-OPERACAO.
+           PERFORM VERIFICAR-FECHAMENTO.
+
+           IF HOUVE-ERRO-FECHAMENTO
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+      *> ----------------------------------------------------------------
+      *> VERIFICAR-FECHAMENTO reports a failed CLOSE without GOBACKing
+      *> immediately, so FECHAR-ARQUIVOS can still attempt the other
+      *> file before returning to CADMENU.
+      *> ----------------------------------------------------------------
+       VERIFICAR-FECHAMENTO.
+
+           IF WS-STATUS NOT = 00
+               DISPLAY "ERRO DE E/S EM " WS-OPERACAO
+               DISPLAY "FILE STATUS: " WS-STATUS
+               SET HOUVE-ERRO-FECHAMENTO TO TRUE
+           END-IF.
+
+       VERIFICAR-STATUS.
+
+           IF WS-STATUS NOT = 00
+               DISPLAY "ERRO DE E/S EM " WS-OPERACAO
+               DISPLAY "FILE STATUS: " WS-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+       END PROGRAM CADDEL.
