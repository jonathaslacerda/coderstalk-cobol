@@ -0,0 +1,223 @@
+      *> ----------------------------------------------------------------
+      *> CADRPT01 reads the sorted CADALU.REL extract (FD ARQALU, the
+      *> output of exemplo05_arquivos' ORDENAR-EXTRATO step) and turns
+      *> the raw MATRICULA-ALU-REL/NOME-ALU-REL pairs into a proper
+      *> print-style roster: page headers with the run date and page
+      *> number, a body with matricula and name lined up in fixed
+      *> columns, and a footer with the total student count.
+      *> ----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADRPT01.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT ARQALU ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-STATUS.
+
+           SELECT RELALU ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  ARQALU
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "CADALU.REL".
+           COPY CADREL.
+           COPY CADRELHT.
+
+       FD  RELALU
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "CADALU.RPT".
+       01  LINHA-RELATORIO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-STATUS PIC 9(02) VALUE ZEROS.
+       01  WS-OPERACAO PIC X(40).
+
+      *> Number of detail lines printed before a page break, the way a
+      *> real print-style report is paginated.
+       77  CONST-MAX-LINHAS-PAGINA PIC 9(02) VALUE 20.
+
+       01  WS-FIM-ARQUIVO PIC X(01).
+           88 FIM-ARQUIVO     VALUE "S".
+           88 NAO-FIM-ARQUIVO VALUE "N".
+
+       01  WS-NUMERO-PAGINA PIC 9(04) VALUE ZEROS.
+       01  WS-LINHAS-PAGINA PIC 9(02) VALUE ZEROS.
+       01  WS-TOTAL-ALUNOS  PIC 9(05) VALUE ZEROS.
+
+       01  WS-DATA-ATUAL PIC 9(08).
+       01  WS-DATA-ATUAL-R REDEFINES WS-DATA-ATUAL.
+           03 WS-ANO-ATUAL PIC 9(04).
+           03 WS-MES-ATUAL PIC 9(02).
+           03 WS-DIA-ATUAL PIC 9(02).
+
+       01  LINHA-CABECALHO-1.
+           03 FILLER          PIC X(20) VALUE "RELATORIO DE ALUNOS".
+           03 FILLER          PIC X(08) VALUE "  DATA: ".
+           03 LC-DIA          PIC 9(02).
+           03 FILLER          PIC X(01) VALUE "/".
+           03 LC-MES          PIC 9(02).
+           03 FILLER          PIC X(01) VALUE "/".
+           03 LC-ANO          PIC 9(04).
+           03 FILLER          PIC X(09) VALUE "  PAGINA ".
+           03 LC-PAGINA       PIC ZZZ9.
+           03 FILLER          PIC X(31) VALUE SPACES.
+
+       01  LINHA-CABECALHO-2.
+           03 FILLER          PIC X(10) VALUE "MATRICULA ".
+           03 FILLER          PIC X(45) VALUE "NOME".
+           03 FILLER          PIC X(25) VALUE SPACES.
+
+       01  LINHA-DETALHE.
+           03 LD-MATRICULA    PIC ZZZZ9.
+           03 FILLER          PIC X(05) VALUE SPACES.
+           03 LD-NOME         PIC X(45).
+           03 FILLER          PIC X(25) VALUE SPACES.
+
+       01  LINHA-RODAPE.
+           03 FILLER          PIC X(18) VALUE "TOTAL DE ALUNOS: ".
+           03 LR-TOTAL        PIC ZZZZ9.
+           03 FILLER          PIC X(57) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM ABRIR-ARQUIVOS.
+
+           SET NAO-FIM-ARQUIVO TO TRUE.
+           PERFORM LER-PROXIMO-REGISTRO.
+           PERFORM GERAR-CORPO-RELATORIO UNTIL FIM-ARQUIVO.
+
+           PERFORM GERAR-RODAPE.
+           PERFORM FECHAR-ARQUIVOS.
+
+           STOP RUN.
+
+      *> ----------------------------------------------------------------
+      *> ABRIR-ARQUIVOS opens the sorted extract for input and the print
+      *> file for output, and captures the run date for the page headers.
+      *> ----------------------------------------------------------------
+       ABRIR-ARQUIVOS.
+
+           OPEN INPUT ARQALU.
+           MOVE "ABERTURA DE ARQALU (INPUT)" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           OPEN OUTPUT RELALU.
+           MOVE "ABERTURA DE RELALU (OUTPUT)" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+
+      *> ----------------------------------------------------------------
+      *> LER-PROXIMO-REGISTRO skips ARQALU's header/footer stamp lines
+      *> (written by exemplo05_arquivos' ESTAMPAR-EXTRATO) and reads the
+      *> next actual detail record, keeping the running total used by
+      *> GERAR-RODAPE.
+      *> ----------------------------------------------------------------
+       LER-PROXIMO-REGISTRO.
+
+           PERFORM LER-UMA-LINHA-ARQALU WITH TEST AFTER
+               UNTIL FIM-ARQUIVO OR LT-DETALHE.
+
+       LER-UMA-LINHA-ARQALU.
+
+           READ ARQALU
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+               NOT AT END
+                   IF LT-DETALHE
+                       ADD 1 TO WS-TOTAL-ALUNOS
+                   END-IF
+           END-READ.
+
+      *> ----------------------------------------------------------------
+      *> GERAR-CORPO-RELATORIO prints one detail line per student,
+      *> starting a new page (via GERAR-CABECALHO) whenever the current
+      *> page has already taken CONST-MAX-LINHAS-PAGINA detail lines.
+      *> ----------------------------------------------------------------
+       GERAR-CORPO-RELATORIO.
+
+           IF WS-LINHAS-PAGINA = ZEROS
+               OR WS-LINHAS-PAGINA >= CONST-MAX-LINHAS-PAGINA
+               PERFORM GERAR-CABECALHO
+           END-IF.
+
+           MOVE MATRICULA-ALU-REL TO LD-MATRICULA.
+           MOVE NOME-ALU-REL      TO LD-NOME.
+           WRITE LINHA-RELATORIO FROM LINHA-DETALHE.
+           MOVE "GRAVACAO DE LINHA DE DETALHE" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           ADD 1 TO WS-LINHAS-PAGINA.
+
+           PERFORM LER-PROXIMO-REGISTRO.
+
+      *> ----------------------------------------------------------------
+      *> GERAR-CABECALHO prints the two-line page header (run date, page
+      *> number, column titles) and resets the per-page line count.
+      *> ----------------------------------------------------------------
+       GERAR-CABECALHO.
+
+           ADD 1 TO WS-NUMERO-PAGINA.
+           MOVE ZEROS TO WS-LINHAS-PAGINA.
+
+           MOVE WS-DIA-ATUAL    TO LC-DIA.
+           MOVE WS-MES-ATUAL    TO LC-MES.
+           MOVE WS-ANO-ATUAL    TO LC-ANO.
+           MOVE WS-NUMERO-PAGINA TO LC-PAGINA.
+
+           WRITE LINHA-RELATORIO FROM LINHA-CABECALHO-1.
+           MOVE "GRAVACAO DE CABECALHO (1)" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           WRITE LINHA-RELATORIO FROM LINHA-CABECALHO-2.
+           MOVE "GRAVACAO DE CABECALHO (2)" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+      *> ----------------------------------------------------------------
+      *> GERAR-RODAPE prints the final total-student-count line, so the
+      *> report is usable on its own without having to count rows.
+      *> ----------------------------------------------------------------
+       GERAR-RODAPE.
+
+           MOVE WS-TOTAL-ALUNOS TO LR-TOTAL.
+           WRITE LINHA-RELATORIO FROM LINHA-RODAPE.
+           MOVE "GRAVACAO DE RODAPE" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+       FECHAR-ARQUIVOS.
+
+           CLOSE ARQALU.
+           MOVE "FECHAMENTO DE ARQALU" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+           CLOSE RELALU.
+           MOVE "FECHAMENTO DE RELALU" TO WS-OPERACAO.
+           PERFORM VERIFICAR-STATUS.
+
+      *> ----------------------------------------------------------------
+      *> VERIFICAR-STATUS checks WS-STATUS after every OPEN/READ/WRITE/
+      *> CLOSE against ARQALU or RELALU, the same way exemplo05_arquivos
+      *> guards its own file I/O.
+      *> ----------------------------------------------------------------
+       VERIFICAR-STATUS.
+
+           IF WS-STATUS NOT = 00
+               DISPLAY "ERRO DE E/S EM " WS-OPERACAO
+               DISPLAY "FILE STATUS: " WS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       END PROGRAM CADRPT01.
